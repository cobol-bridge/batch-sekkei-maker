@@ -0,0 +1,229 @@
+      *=================================================================
+      * SAMPLE05C: 住民税 更正（再計算）バッチ
+      * 概要: 修正後の課税データを既発行の納税通知と突合して再計算し
+      *       追徴額または還付額を示す更正通知を出力する（SAMPLE05の
+      *       更正モード）。
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE05C.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KAZEI-FILE ASSIGN TO KAZEIAMD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KAZEI-STATUS.
+           SELECT ZEIRITSU-MASTER ASSIGN TO ZEIRITMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ZR-SHOTOKU-KBN
+               FILE STATUS IS WS-ZEIRITSU-STATUS.
+           SELECT ORIGINAL-NOFU ASSIGN TO NOFUMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ON-JYUMIN-NO
+               FILE STATUS IS WS-ONOFU-STATUS.
+           SELECT DELTA-FILE ASSIGN TO DELTAOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DELTA-STATUS.
+           SELECT ERROR-FILE ASSIGN TO ERROUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KAZEI-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  KAZEI-REC.
+           05  KZ-JYUMIN-NO      PIC X(12).
+           05  KZ-SHIMEI         PIC X(20).
+           05  KZ-SHOTOKU-KBN    PIC X(02).
+           05  KZ-KAZEI-SHOTOKU  PIC 9(10).
+           05  KZ-KOJIN-KOJO     PIC 9(08).
+           05  KZ-FUYO-NINZU     PIC 9(02).
+           05  KZ-HAIGUSHA-KBN   PIC X(01).
+               88  KZ-HAIGUSHA-NASHI    VALUE '0'.
+               88  KZ-HAIGUSHA-ARI      VALUE '1'.
+               88  KZ-HAIGUSHA-ROUJIN   VALUE '2'.
+           05  KZ-SHICHOSON-CD   PIC X(06).
+           05  FILLER            PIC X(39).
+
+       FD  ZEIRITSU-MASTER
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ZEIRITSU-REC.
+           05  ZR-SHOTOKU-KBN    PIC X(02).
+           05  ZR-KENMIN-RITSU   PIC V9(04).
+           05  ZR-SHIMIN-RITSU   PIC V9(04).
+           05  ZR-KINTOWARIMAE   PIC 9(05).
+           05  FILLER            PIC X(25).
+
+       FD  ORIGINAL-NOFU
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ORIGINAL-NOFU-REC.
+           05  ON-JYUMIN-NO      PIC X(12).
+           05  ON-GOUKEI         PIC 9(09).
+           05  FILLER            PIC X(09).
+
+       FD  DELTA-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  DELTA-REC.
+           05  DL-JYUMIN-NO      PIC X(12).
+           05  DL-SHIMEI         PIC X(20).
+           05  DL-GENKEI-GOUKEI  PIC 9(09).
+           05  DL-SHINKEI-GOUKEI PIC 9(09).
+           05  DL-SABUN-KBN      PIC X(01).
+               88  DL-TSUICHOU   VALUE '1'.
+               88  DL-KANPU      VALUE '2'.
+           05  DL-SABUN-GAKU     PIC 9(09).
+           05  FILLER            PIC X(20).
+
+       FD  ERROR-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ERROR-REC.
+           05  ER-JYUMIN-NO      PIC X(12).
+           05  ER-ERROR-CD       PIC X(04).
+           05  ER-MSG            PIC X(40).
+           05  FILLER            PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-KAZEI-STATUS   PIC X(02).
+           05  WS-ZEIRITSU-STATUS PIC X(02).
+           05  WS-ONOFU-STATUS   PIC X(02).
+           05  WS-DELTA-STATUS   PIC X(02).
+           05  WS-ERROR-STATUS   PIC X(02).
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-WORK-AREA.
+           05  WS-KAZEI-KIGO     PIC S9(11) COMP-3.
+           05  WS-KENMIN-ZEI     PIC S9(09) COMP-3.
+           05  WS-SHIMIN-ZEI     PIC S9(09) COMP-3.
+           05  WS-GOUKEI         PIC S9(11) COMP-3.
+           05  WS-SOUKOJO        PIC S9(09) COMP-3.
+           05  WS-SABUN          PIC S9(11) COMP-3.
+
+       01  WS-FUYO-KOJO-TANKA    PIC 9(06) VALUE 330000.
+       01  WS-HAIGUSHA-KOJO      PIC 9(06) VALUE 330000.
+       01  WS-HAIGUSHA-KOJO-ROU  PIC 9(06) VALUE 380000.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAIN-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  KAZEI-FILE
+           OPEN INPUT  ZEIRITSU-MASTER
+           OPEN INPUT  ORIGINAL-NOFU
+           OPEN OUTPUT DELTA-FILE
+           OPEN OUTPUT ERROR-FILE
+           PERFORM 1100-READ-KAZEI.
+
+       1100-READ-KAZEI.
+           READ KAZEI-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           MOVE KZ-SHOTOKU-KBN TO ZR-SHOTOKU-KBN
+           READ ZEIRITSU-MASTER
+               INVALID KEY
+                   MOVE 'E001' TO ER-ERROR-CD
+                   MOVE '税率区分不存在' TO ER-MSG
+                   PERFORM 9200-WRITE-ERROR
+               NOT INVALID KEY
+                   PERFORM 2100-ZEI-KEISAN
+           END-READ
+           PERFORM 1100-READ-KAZEI.
+
+       2100-ZEI-KEISAN.
+           PERFORM 2110-KOJO-KEISAN
+           IF WS-SOUKOJO > KZ-KAZEI-SHOTOKU
+               MOVE 0 TO WS-KAZEI-KIGO
+           ELSE
+               SUBTRACT WS-SOUKOJO FROM KZ-KAZEI-SHOTOKU
+                   GIVING WS-KAZEI-KIGO
+           END-IF
+           COMPUTE WS-KENMIN-ZEI =
+               WS-KAZEI-KIGO * ZR-KENMIN-RITSU
+           COMPUTE WS-SHIMIN-ZEI =
+               WS-KAZEI-KIGO * ZR-SHIMIN-RITSU
+           ADD ZR-KINTOWARIMAE TO WS-KENMIN-ZEI
+               GIVING WS-GOUKEI
+           ADD WS-SHIMIN-ZEI TO WS-GOUKEI
+           PERFORM 2120-KOUSEI-CHECK.
+
+       2110-KOJO-KEISAN.
+           MOVE KZ-KOJIN-KOJO TO WS-SOUKOJO
+           COMPUTE WS-SOUKOJO =
+               WS-SOUKOJO + (KZ-FUYO-NINZU * WS-FUYO-KOJO-TANKA)
+           IF KZ-HAIGUSHA-ARI
+               ADD WS-HAIGUSHA-KOJO TO WS-SOUKOJO
+           END-IF
+           IF KZ-HAIGUSHA-ROUJIN
+               ADD WS-HAIGUSHA-KOJO-ROU TO WS-SOUKOJO
+           END-IF.
+
+       2120-KOUSEI-CHECK.
+           MOVE KZ-JYUMIN-NO TO ON-JYUMIN-NO
+           READ ORIGINAL-NOFU
+               INVALID KEY
+                   MOVE 'E002' TO ER-ERROR-CD
+                   MOVE '既発行通知なし' TO ER-MSG
+                   PERFORM 9200-WRITE-ERROR
+               NOT INVALID KEY
+                   PERFORM 2200-WRITE-DELTA
+           END-READ.
+
+       2200-WRITE-DELTA.
+           SUBTRACT ON-GOUKEI FROM WS-GOUKEI GIVING WS-SABUN
+           MOVE KZ-JYUMIN-NO  TO DL-JYUMIN-NO
+           MOVE KZ-SHIMEI     TO DL-SHIMEI
+           MOVE ON-GOUKEI     TO DL-GENKEI-GOUKEI
+           MOVE WS-GOUKEI     TO DL-SHINKEI-GOUKEI
+           IF WS-SABUN >= ZEROS
+               SET DL-TSUICHOU TO TRUE
+               MOVE WS-SABUN TO DL-SABUN-GAKU
+           ELSE
+               SET DL-KANPU TO TRUE
+               COMPUTE DL-SABUN-GAKU = WS-SABUN * -1
+           END-IF
+           WRITE DELTA-REC
+           ADD 1 TO WS-OUTPUT-CNT.
+
+       3000-CLOSE-FILES.
+           CLOSE KAZEI-FILE
+           CLOSE ZEIRITSU-MASTER
+           CLOSE ORIGINAL-NOFU
+           CLOSE DELTA-FILE
+           CLOSE ERROR-FILE.
+
+       9200-WRITE-ERROR.
+           MOVE KZ-JYUMIN-NO TO ER-JYUMIN-NO
+           WRITE ERROR-REC
+           ADD 1 TO WS-ERR-CNT.
