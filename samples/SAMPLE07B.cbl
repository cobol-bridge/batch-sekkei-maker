@@ -0,0 +1,180 @@
+      *=================================================================
+      * SAMPLE07B: 得意先別入金明細書
+      * 概要: 売掛残高マスタと消込結果ファイルを突合し、得意先ごとに
+      *       期首残高・入金明細・期末残高を示す明細書を出力する
+      *       （SAMPLE07消込バッチの顧客向け帳票）。
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE07B.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT URIKAKE-MASTER ASSIGN TO URIKAMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-TOKUI-CD
+               FILE STATUS IS WS-URIKAKE-STATUS.
+           SELECT KESHIKOMI-FILE ASSIGN TO KESHIOUT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KS-KEY
+               FILE STATUS IS WS-KESHI-STATUS.
+           SELECT STATEMENT-RPT ASSIGN TO STMTRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  URIKAKE-MASTER
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  URIKAKE-REC.
+           05  UM-TOKUI-CD       PIC X(08).
+           05  UM-TOKUI-MEI      PIC X(30).
+           05  UM-ZANDAKA        PIC S9(13) COMP-3.
+           05  UM-SAIGO-NYUKIN   PIC 9(08).
+           05  UM-KASHIKOSHI     PIC S9(11) COMP-3.
+           05  FILLER            PIC X(41).
+
+       FD  KESHIKOMI-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  KESHIKOMI-REC.
+           05  KS-KEY.
+               10  KS-TOKUI-CD       PIC X(08).
+               10  KS-SEQ-NO         PIC 9(05).
+           05  KS-TOKUI-MEI      PIC X(30).
+           05  KS-NYUKIN-KINGAKU PIC 9(11).
+           05  KS-ZANDAKA-MAE    PIC S9(13) COMP-3.
+           05  KS-ZANDAKA-GO     PIC S9(13) COMP-3.
+           05  KS-KESHI-KBN      PIC X(01).
+           05  FILLER            PIC X(11).
+
+       FD  STATEMENT-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  STATEMENT-REC.
+           05  ST-LINE           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-URIKAKE-STATUS PIC X(02).
+           05  WS-KESHI-STATUS   PIC X(02).
+           05  WS-STMT-STATUS    PIC X(02).
+           05  WS-URIKAKE-EOF    PIC X(01) VALUE 'N'.
+           05  WS-KESHI-EOF      PIC X(01) VALUE 'N'.
+           05  WS-FIRST-MATCH    PIC X(01) VALUE 'Y'.
+
+       01  WS-WORK-AREA.
+           05  WS-SAISHU-ZANDAKA PIC S9(13) COMP-3.
+           05  WS-MEISAI-CNT     PIC 9(05) VALUE ZEROS.
+
+       01  WS-STMT-EDIT.
+           05  WS-EDIT-ZANDAKA   PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-NYUKIN    PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  WS-STMT-LINE      PIC X(100).
+
+       01  WS-COUNTERS.
+           05  WS-TOKUI-CNT      PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-CUSTOMER-LOOP
+               UNTIL WS-URIKAKE-EOF = 'Y'
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  URIKAKE-MASTER
+           OPEN INPUT  KESHIKOMI-FILE
+           OPEN OUTPUT STATEMENT-RPT
+           MOVE LOW-VALUES TO UM-TOKUI-CD
+           START URIKAKE-MASTER KEY IS NOT LESS THAN UM-TOKUI-CD
+               INVALID KEY MOVE 'Y' TO WS-URIKAKE-EOF
+           END-START
+           PERFORM 1100-READ-NEXT-URIKAKE.
+
+       1100-READ-NEXT-URIKAKE.
+           READ URIKAKE-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-URIKAKE-EOF
+           END-READ.
+
+       2000-CUSTOMER-LOOP.
+           ADD 1 TO WS-TOKUI-CNT
+           MOVE UM-ZANDAKA TO WS-SAISHU-ZANDAKA
+           MOVE ZEROS TO WS-MEISAI-CNT
+           PERFORM 2100-WRITE-HEADER
+           PERFORM 2200-SCAN-KESHIKOMI
+           PERFORM 2300-WRITE-FOOTER
+           PERFORM 1100-READ-NEXT-URIKAKE.
+
+       2100-WRITE-HEADER.
+           STRING '得意先:' UM-TOKUI-CD ' ' UM-TOKUI-MEI
+                  ' 入金明細書'
+               DELIMITED SIZE INTO WS-STMT-LINE
+           MOVE WS-STMT-LINE(1:100) TO ST-LINE
+           WRITE STATEMENT-REC.
+
+       2200-SCAN-KESHIKOMI.
+           MOVE UM-TOKUI-CD TO KS-TOKUI-CD
+           MOVE ZEROS       TO KS-SEQ-NO
+           MOVE 'N' TO WS-KESHI-EOF
+           MOVE 'Y' TO WS-FIRST-MATCH
+           START KESHIKOMI-FILE KEY IS NOT LESS THAN KS-KEY
+               INVALID KEY MOVE 'Y' TO WS-KESHI-EOF
+           END-START
+           PERFORM 2210-READ-KESHI
+               UNTIL WS-KESHI-EOF = 'Y'.
+
+       2210-READ-KESHI.
+           READ KESHIKOMI-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-KESHI-EOF
+               NOT AT END
+                   IF KS-TOKUI-CD NOT = UM-TOKUI-CD
+                       MOVE 'Y' TO WS-KESHI-EOF
+                   ELSE
+                       PERFORM 2220-WRITE-DETAIL-LINE
+                   END-IF
+           END-READ.
+
+       2220-WRITE-DETAIL-LINE.
+           IF WS-FIRST-MATCH = 'Y'
+               MOVE KS-ZANDAKA-MAE TO WS-EDIT-ZANDAKA
+               STRING '  期首残高:' WS-EDIT-ZANDAKA
+                   DELIMITED SIZE INTO WS-STMT-LINE
+               MOVE WS-STMT-LINE(1:100) TO ST-LINE
+               WRITE STATEMENT-REC
+               MOVE 'N' TO WS-FIRST-MATCH
+           END-IF
+           MOVE KS-NYUKIN-KINGAKU TO WS-EDIT-NYUKIN
+           MOVE KS-ZANDAKA-GO     TO WS-EDIT-ZANDAKA
+           STRING '  入金:' WS-EDIT-NYUKIN
+                  ' 残高:' WS-EDIT-ZANDAKA
+               DELIMITED SIZE INTO WS-STMT-LINE
+           MOVE WS-STMT-LINE(1:100) TO ST-LINE
+           WRITE STATEMENT-REC
+           MOVE KS-ZANDAKA-GO TO WS-SAISHU-ZANDAKA
+           ADD 1 TO WS-MEISAI-CNT.
+
+       2300-WRITE-FOOTER.
+           MOVE WS-SAISHU-ZANDAKA TO WS-EDIT-ZANDAKA
+           STRING '  期末残高:' WS-EDIT-ZANDAKA
+               DELIMITED SIZE INTO WS-STMT-LINE
+           MOVE WS-STMT-LINE(1:100) TO ST-LINE
+           WRITE STATEMENT-REC.
+
+       3000-CLOSE-FILES.
+           CLOSE URIKAKE-MASTER
+           CLOSE KESHIKOMI-FILE
+           CLOSE STATEMENT-RPT.
