@@ -0,0 +1,113 @@
+      *=================================================================
+      * SAMPLE05B: 住民税 特別徴収月割明細バッチ
+      * 概要: 納税通知ファイル(NOFU-FILE)の年税額を12回の月割額に展開し
+      *       特別徴収用の月割明細ファイルを出力する（SAMPLE05の
+      *       月割モード）。端数は第1回目に加算する。
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE05B.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOFU-FILE ASSIGN TO NOFUOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NOFU-STATUS.
+           SELECT SCHEDULE-FILE ASSIGN TO SCHEDOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SCHED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOFU-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  NOFU-REC.
+           05  NF-JYUMIN-NO      PIC X(12).
+           05  NF-SHIMEI         PIC X(20).
+           05  NF-KENMIN-ZEI     PIC 9(08).
+           05  NF-SHIMIN-ZEI     PIC 9(08).
+           05  NF-KINTOWARIMAE   PIC 9(05).
+           05  NF-GOUKEI         PIC 9(09).
+           05  FILLER            PIC X(18).
+
+       FD  SCHEDULE-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  SCHEDULE-REC.
+           05  SC-JYUMIN-NO      PIC X(12).
+           05  SC-SHIMEI         PIC X(20).
+           05  SC-KAISU          PIC 9(02).
+           05  SC-KINGAKU        PIC 9(08).
+           05  FILLER            PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-NOFU-STATUS    PIC X(02).
+           05  WS-SCHED-STATUS   PIC X(02).
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-WORK-AREA.
+           05  WS-GEPPUTU        PIC S9(08) COMP-3.
+           05  WS-HASU           PIC S9(08) COMP-3.
+           05  WS-KAISU          PIC 9(02).
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAIN-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  NOFU-FILE
+           OPEN OUTPUT SCHEDULE-FILE
+           PERFORM 1100-READ-NOFU.
+
+       1100-READ-NOFU.
+           READ NOFU-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           PERFORM 2100-GEPPUWARI-KEISAN
+           PERFORM 2200-WRITE-SCHEDULE
+               VARYING WS-KAISU FROM 1 BY 1
+               UNTIL WS-KAISU > 12
+           PERFORM 1100-READ-NOFU.
+
+       2100-GEPPUWARI-KEISAN.
+           DIVIDE NF-GOUKEI BY 12
+               GIVING WS-GEPPUTU
+               REMAINDER WS-HASU.
+
+       2200-WRITE-SCHEDULE.
+           MOVE NF-JYUMIN-NO TO SC-JYUMIN-NO
+           MOVE NF-SHIMEI    TO SC-SHIMEI
+           MOVE WS-KAISU     TO SC-KAISU
+           IF WS-KAISU = 1
+               ADD WS-GEPPUTU WS-HASU GIVING SC-KINGAKU
+           ELSE
+               MOVE WS-GEPPUTU TO SC-KINGAKU
+           END-IF
+           WRITE SCHEDULE-REC
+           ADD 1 TO WS-OUTPUT-CNT.
+
+       3000-CLOSE-FILES.
+           CLOSE NOFU-FILE
+           CLOSE SCHEDULE-FILE.
