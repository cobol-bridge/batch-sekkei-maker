@@ -20,13 +20,36 @@
                FILE STATUS IS WS-NYUKIN-STATUS.
            SELECT URIKAKE-MASTER ASSIGN TO URIKAMST
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS UM-TOKUI-CD
                FILE STATUS IS WS-URIKAKE-STATUS.
            SELECT KESHIKOMI-FILE ASSIGN TO KESHIOUT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KS-KEY
+               FILE STATUS IS WS-KESHI-STATUS.
+           SELECT AGING-RPT ASSIGN TO AGINGRPT
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-KESHI-STATUS.
+               FILE STATUS IS WS-AGING-STATUS.
+           SELECT KASHIKOSHI-RPT ASSIGN TO KASHIRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KASHI-STATUS.
+           SELECT MEISAI-MASTER ASSIGN TO MEISAIMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MS-KEY
+               FILE STATUS IS WS-MEISAI-STATUS.
+           SELECT FURIKOMI-XREF ASSIGN TO FURIKOXREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FX-FURIKOMI-REF
+               FILE STATUS IS WS-XREF-STATUS.
+           SELECT UNMATCH-RPT ASSIGN TO UNMATRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-UNMATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,7 +62,8 @@
            05  NK-NYUKIN-DT      PIC 9(08).
            05  NK-NYUKIN-KINGAKU PIC 9(11).
            05  NK-NYUKIN-HOKO    PIC X(04).
-           05  FILLER            PIC X(29).
+           05  NK-FURIKOMI-REF   PIC X(12).
+           05  FILLER            PIC X(17).
 
        FD  URIKAKE-MASTER
            RECORD CONTAINS 100 CHARACTERS
@@ -49,31 +73,105 @@
            05  UM-TOKUI-MEI      PIC X(30).
            05  UM-ZANDAKA        PIC S9(13) COMP-3.
            05  UM-SAIGO-NYUKIN   PIC 9(08).
-           05  FILLER            PIC X(47).
+           05  UM-KASHIKOSHI     PIC S9(11) COMP-3.
+           05  FILLER            PIC X(41).
 
        FD  KESHIKOMI-FILE
            RECORD CONTAINS 80 CHARACTERS
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS.
        01  KESHIKOMI-REC.
-           05  KS-TOKUI-CD       PIC X(08).
+           05  KS-KEY.
+               10  KS-TOKUI-CD       PIC X(08).
+               10  KS-SEQ-NO         PIC 9(05).
            05  KS-TOKUI-MEI      PIC X(30).
            05  KS-NYUKIN-KINGAKU PIC 9(11).
            05  KS-ZANDAKA-MAE    PIC S9(13) COMP-3.
            05  KS-ZANDAKA-GO     PIC S9(13) COMP-3.
            05  KS-KESHI-KBN      PIC X(01).
+           05  FILLER            PIC X(11).
+
+       FD  AGING-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  AGING-REC.
+           05  AG-LINE           PIC X(100).
+
+       FD  KASHIKOSHI-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  KASHIKOSHI-REC.
+           05  KR-LINE           PIC X(80).
+
+       FD  MEISAI-MASTER
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MEISAI-REC.
+           05  MS-KEY.
+               10  MS-TOKUI-CD   PIC X(08).
+               10  MS-KIJITSU    PIC 9(08).
+               10  MS-SEIKYU-NO  PIC X(10).
+           05  MS-SEIKYU-GAKU    PIC S9(11) COMP-3.
+           05  MS-ZANDAKA        PIC S9(11) COMP-3.
+           05  FILLER            PIC X(22).
+
+       FD  FURIKOMI-XREF
+           RECORD CONTAINS 24 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FURIKOMI-XREF-REC.
+           05  FX-FURIKOMI-REF   PIC X(12).
+           05  FX-TOKUI-CD       PIC X(08).
            05  FILLER            PIC X(04).
 
+       FD  UNMATCH-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  UNMATCH-REC.
+           05  UX-TOKUI-CD       PIC X(08).
+           05  UX-FURIKOMI-REF   PIC X(12).
+           05  UX-REASON         PIC X(20).
+           05  FILLER            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-NYUKIN-STATUS  PIC X(02).
            05  WS-URIKAKE-STATUS PIC X(02).
            05  WS-KESHI-STATUS   PIC X(02).
+           05  WS-AGING-STATUS   PIC X(02).
+           05  WS-KASHI-STATUS   PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+           05  WS-AGING-EOF      PIC X(01) VALUE 'N'.
+           05  WS-KASHI-EOF      PIC X(01) VALUE 'N'.
+           05  WS-MEISAI-STATUS  PIC X(02).
+           05  WS-MEISAI-EOF     PIC X(01) VALUE 'N'.
+           05  WS-XREF-STATUS    PIC X(02).
+           05  WS-UNMATCH-STATUS PIC X(02).
+
+       01  WS-KIJUN-DT           PIC 9(08) VALUE ZEROS.
 
        01  WS-WORK-AREA.
            05  WS-ZANDAKA-MAE    PIC S9(13) COMP-3.
            05  WS-ZANDAKA-GO     PIC S9(13) COMP-3.
+           05  WS-KEIKA-NISSU    PIC S9(05) COMP-3.
+           05  WS-KASHIKOSHI-GAKU PIC S9(11) COMP-3.
+           05  WS-HAIBUN-NOKORI  PIC S9(11) COMP-3.
+           05  WS-HAIBUN-GAKU    PIC S9(11) COMP-3.
+           05  WS-KESHI-SEQ      PIC 9(05) VALUE ZEROS.
+           05  WS-KIJUN-LILIAN   PIC 9(07).
+           05  WS-NYUKIN-LILIAN  PIC 9(07).
+
+       01  WS-AGING-EDIT.
+           05  WS-EDIT-ZANDAKA   PIC -ZZZ,ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-NISSU     PIC ZZZZ9.
+           05  WS-AGING-KBN      PIC X(08).
+           05  WS-AGING-LINE     PIC X(100).
+
+       01  WS-KASHI-EDIT.
+           05  WS-EDIT-KASHI     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-KASHI-LINE     PIC X(80).
 
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
@@ -87,6 +185,8 @@
            PERFORM 1000-OPEN-FILES
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 7000-AGING-REPORT
+           PERFORM 8000-KASHIKOSHI-REPORT
            PERFORM 3000-CLOSE-FILES
            STOP RUN.
 
@@ -94,6 +194,12 @@
            OPEN INPUT  NYUKIN-FILE
            OPEN I-O    URIKAKE-MASTER
            OPEN OUTPUT KESHIKOMI-FILE
+           OPEN OUTPUT AGING-RPT
+           OPEN OUTPUT KASHIKOSHI-RPT
+           OPEN I-O    MEISAI-MASTER
+           OPEN INPUT  FURIKOMI-XREF
+           OPEN OUTPUT UNMATCH-RPT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-KIJUN-DT
            PERFORM 1100-READ-NYUKIN.
 
        1100-READ-NYUKIN.
@@ -103,46 +209,193 @@
 
        2000-MAIN-LOOP.
            ADD 1 TO WS-INPUT-CNT
-           MOVE NK-TOKUI-CD TO UM-TOKUI-CD
-           READ URIKAKE-MASTER
-               INVALID KEY
-                   ADD 1 TO WS-ERR-CNT
-               NOT INVALID KEY
-                   PERFORM 2100-KESHIKOMI-SHORI
-           END-READ
+           PERFORM 2050-RESOLVE-TOKUI
+           IF NK-TOKUI-CD NOT = SPACES
+               MOVE NK-TOKUI-CD TO UM-TOKUI-CD
+               READ URIKAKE-MASTER
+                   INVALID KEY
+                       PERFORM 9300-WRITE-UNMATCH-TOKUI
+                   NOT INVALID KEY
+                       PERFORM 2100-KESHIKOMI-SHORI
+               END-READ
+           ELSE
+               PERFORM 9310-WRITE-UNMATCH-REF
+           END-IF
            PERFORM 1100-READ-NYUKIN.
 
+       9300-WRITE-UNMATCH-TOKUI.
+           ADD 1 TO WS-ERR-CNT
+           MOVE NK-TOKUI-CD     TO UX-TOKUI-CD
+           MOVE NK-FURIKOMI-REF TO UX-FURIKOMI-REF
+           MOVE '得意先CD不存在'  TO UX-REASON
+           WRITE UNMATCH-REC.
+
+       9310-WRITE-UNMATCH-REF.
+           ADD 1 TO WS-ERR-CNT
+           MOVE SPACES          TO UX-TOKUI-CD
+           MOVE NK-FURIKOMI-REF TO UX-FURIKOMI-REF
+           MOVE '振込参照番号未解決'  TO UX-REASON
+           WRITE UNMATCH-REC.
+
+       2050-RESOLVE-TOKUI.
+           IF NK-TOKUI-CD = SPACES
+               MOVE NK-FURIKOMI-REF TO FX-FURIKOMI-REF
+               READ FURIKOMI-XREF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE FX-TOKUI-CD TO NK-TOKUI-CD
+               END-READ
+           END-IF.
+
        2100-KESHIKOMI-SHORI.
            MOVE UM-ZANDAKA TO WS-ZANDAKA-MAE
-           SUBTRACT NK-NYUKIN-KINGAKU FROM UM-ZANDAKA
-               ON SIZE ERROR
-                   MOVE ZEROS TO UM-ZANDAKA
-                   MOVE '3' TO KS-KESHI-KBN
-                   ADD 1 TO WS-KACHOU-CNT
-               NOT ON SIZE ERROR
-                   EVALUATE TRUE
-                       WHEN UM-ZANDAKA = ZEROS
-                           MOVE '1' TO KS-KESHI-KBN
-                           ADD 1 TO WS-KANZEN-CNT
-                       WHEN OTHER
-                           MOVE '2' TO KS-KESHI-KBN
-                           ADD 1 TO WS-BUBUN-CNT
-                   END-EVALUATE
-           END-SUBTRACT
+           IF NK-NYUKIN-KINGAKU > UM-ZANDAKA
+               SUBTRACT WS-ZANDAKA-MAE FROM NK-NYUKIN-KINGAKU
+                   GIVING WS-KASHIKOSHI-GAKU
+               ADD WS-KASHIKOSHI-GAKU TO UM-KASHIKOSHI
+               MOVE ZEROS TO UM-ZANDAKA
+               MOVE '3' TO KS-KESHI-KBN
+               ADD 1 TO WS-KACHOU-CNT
+           ELSE
+               SUBTRACT NK-NYUKIN-KINGAKU FROM UM-ZANDAKA
+               EVALUATE TRUE
+                   WHEN UM-ZANDAKA = ZEROS
+                       MOVE '1' TO KS-KESHI-KBN
+                       ADD 1 TO WS-KANZEN-CNT
+                   WHEN OTHER
+                       MOVE '2' TO KS-KESHI-KBN
+                       ADD 1 TO WS-BUBUN-CNT
+               END-EVALUATE
+           END-IF
            MOVE UM-ZANDAKA TO WS-ZANDAKA-GO
            MOVE NK-NYUKIN-DT TO UM-SAIGO-NYUKIN
            REWRITE URIKAKE-REC
-           PERFORM 9100-WRITE-KESHIKOMI.
+           PERFORM 9100-WRITE-KESHIKOMI
+           PERFORM 2150-MEISAI-HAIBUN.
+
+       2150-MEISAI-HAIBUN.
+           MOVE NK-TOKUI-CD  TO MS-TOKUI-CD
+           MOVE ZEROS        TO MS-KIJITSU
+           MOVE LOW-VALUES   TO MS-SEIKYU-NO
+           MOVE 'N'          TO WS-MEISAI-EOF
+           MOVE NK-NYUKIN-KINGAKU TO WS-HAIBUN-NOKORI
+           START MEISAI-MASTER KEY IS NOT LESS THAN MS-KEY
+               INVALID KEY MOVE 'Y' TO WS-MEISAI-EOF
+           END-START
+           PERFORM 2160-HAIBUN-LOOP
+               UNTIL WS-MEISAI-EOF = 'Y'
+                  OR WS-HAIBUN-NOKORI NOT > ZEROS.
+
+       2160-HAIBUN-LOOP.
+           READ MEISAI-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MEISAI-EOF
+               NOT AT END
+                   IF MS-TOKUI-CD NOT = NK-TOKUI-CD
+                       MOVE 'Y' TO WS-MEISAI-EOF
+                   ELSE
+                       IF MS-ZANDAKA > ZEROS
+                           PERFORM 2170-MEISAI-NET
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2170-MEISAI-NET.
+           IF MS-ZANDAKA <= WS-HAIBUN-NOKORI
+               SUBTRACT MS-ZANDAKA FROM WS-HAIBUN-NOKORI
+               MOVE ZEROS TO MS-ZANDAKA
+           ELSE
+               SUBTRACT WS-HAIBUN-NOKORI FROM MS-ZANDAKA
+               MOVE ZEROS TO WS-HAIBUN-NOKORI
+           END-IF
+           REWRITE MEISAI-REC.
 
        3000-CLOSE-FILES.
            CLOSE NYUKIN-FILE
            CLOSE URIKAKE-MASTER
-           CLOSE KESHIKOMI-FILE.
+           CLOSE KESHIKOMI-FILE
+           CLOSE AGING-RPT
+           CLOSE KASHIKOSHI-RPT
+           CLOSE MEISAI-MASTER
+           CLOSE FURIKOMI-XREF
+           CLOSE UNMATCH-RPT.
 
        9100-WRITE-KESHIKOMI.
+           ADD 1 TO WS-KESHI-SEQ
            MOVE UM-TOKUI-CD       TO KS-TOKUI-CD
+           MOVE WS-KESHI-SEQ      TO KS-SEQ-NO
            MOVE UM-TOKUI-MEI      TO KS-TOKUI-MEI
            MOVE NK-NYUKIN-KINGAKU TO KS-NYUKIN-KINGAKU
            MOVE WS-ZANDAKA-MAE    TO KS-ZANDAKA-MAE
            MOVE WS-ZANDAKA-GO     TO KS-ZANDAKA-GO
            WRITE KESHIKOMI-REC.
+
+       7000-AGING-REPORT.
+           MOVE LOW-VALUES TO UM-TOKUI-CD
+           START URIKAKE-MASTER KEY IS NOT LESS THAN UM-TOKUI-CD
+               INVALID KEY MOVE 'Y' TO WS-AGING-EOF
+           END-START
+           PERFORM 7100-READ-NEXT-URIKAKE
+               UNTIL WS-AGING-EOF = 'Y'.
+
+       7100-READ-NEXT-URIKAKE.
+           READ URIKAKE-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-AGING-EOF
+               NOT AT END
+                   IF UM-ZANDAKA NOT = ZEROS
+                       PERFORM 7200-WRITE-AGING-LINE
+                   END-IF
+           END-READ.
+
+       7200-WRITE-AGING-LINE.
+           COMPUTE WS-KIJUN-LILIAN =
+               FUNCTION INTEGER-OF-DATE(WS-KIJUN-DT)
+           COMPUTE WS-NYUKIN-LILIAN =
+               FUNCTION INTEGER-OF-DATE(UM-SAIGO-NYUKIN)
+           SUBTRACT WS-NYUKIN-LILIAN FROM WS-KIJUN-LILIAN
+               GIVING WS-KEIKA-NISSU
+           MOVE UM-ZANDAKA   TO WS-EDIT-ZANDAKA
+           MOVE WS-KEIKA-NISSU TO WS-EDIT-NISSU
+           EVALUATE TRUE
+               WHEN WS-KEIKA-NISSU < 30
+                   MOVE '現行'     TO WS-AGING-KBN
+               WHEN WS-KEIKA-NISSU < 60
+                   MOVE '30日超'   TO WS-AGING-KBN
+               WHEN WS-KEIKA-NISSU < 90
+                   MOVE '60日超'   TO WS-AGING-KBN
+               WHEN OTHER
+                   MOVE '90日超'   TO WS-AGING-KBN
+           END-EVALUATE
+           STRING UM-TOKUI-CD ' ' UM-TOKUI-MEI
+                  ' 残高:' WS-EDIT-ZANDAKA
+                  ' 日数:' WS-EDIT-NISSU
+                  ' 区分:' WS-AGING-KBN
+               DELIMITED SIZE INTO WS-AGING-LINE
+           MOVE WS-AGING-LINE(1:100) TO AG-LINE
+           WRITE AGING-REC.
+
+       8000-KASHIKOSHI-REPORT.
+           MOVE LOW-VALUES TO UM-TOKUI-CD
+           START URIKAKE-MASTER KEY IS NOT LESS THAN UM-TOKUI-CD
+               INVALID KEY MOVE 'Y' TO WS-KASHI-EOF
+           END-START
+           PERFORM 8100-READ-NEXT-KASHI
+               UNTIL WS-KASHI-EOF = 'Y'.
+
+       8100-READ-NEXT-KASHI.
+           READ URIKAKE-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-KASHI-EOF
+               NOT AT END
+                   IF UM-KASHIKOSHI > ZEROS
+                       PERFORM 8200-WRITE-KASHI-LINE
+                   END-IF
+           END-READ.
+
+       8200-WRITE-KASHI-LINE.
+           MOVE UM-KASHIKOSHI TO WS-EDIT-KASHI
+           STRING UM-TOKUI-CD ' ' UM-TOKUI-MEI
+                  ' 過入金残高:' WS-EDIT-KASHI
+               DELIMITED SIZE INTO WS-KASHI-LINE
+           MOVE WS-KASHI-LINE(1:80) TO KR-LINE
+           WRITE KASHIKOSHI-REC.
