@@ -0,0 +1,186 @@
+      *=================================================================
+      * SAMPLE04B: 棚卸実地棚卸突合バッチ
+      * 概要: 実地棚卸カウントファイルと在庫マスタを突合し、差異報告を
+      *       出力する（SAMPLE04の棚卸突合モード）。差異がある場合は
+      *       在庫マスタを実地数量へ自動補正し、補正内容を監査ログへ
+      *       記録する。
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE04B.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE ASSIGN TO COUNTIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-COUNT-STATUS.
+           SELECT ZAIKO-MASTER ASSIGN TO ZAIKOMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ZM-KEY
+               FILE STATUS IS WS-ZAIKO-STATUS.
+           SELECT VARIANCE-RPT ASSIGN TO HENSARPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HENSA-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO ZAIKOAUD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  COUNT-REC.
+           05  CT-HINBAN         PIC X(10).
+           05  CT-SOKO-CD        PIC X(04).
+           05  CT-JITSUZAI-SU    PIC S9(09) COMP-3.
+           05  CT-HIDUKE         PIC 9(08).
+           05  FILLER            PIC X(13).
+
+       FD  ZAIKO-MASTER
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ZAIKO-REC.
+           05  ZM-KEY.
+               10  ZM-HINBAN     PIC X(10).
+               10  ZM-SOKO-CD    PIC X(04).
+           05  ZM-HINMEI         PIC X(30).
+           05  ZM-ZAIKO-SU       PIC S9(09) COMP-3.
+           05  ZM-ANZEN-SU       PIC S9(07) COMP-3.
+           05  ZM-LOT-NO         PIC X(10).
+           05  ZM-HEIKIN-TANKA   PIC S9(05)V99 COMP-3.
+           05  FILLER            PIC X(13).
+
+       FD  VARIANCE-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  VARIANCE-REC.
+           05  VR-LINE           PIC X(100).
+
+       FD  AUDIT-LOG
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  AUDIT-REC.
+           05  AU-HINBAN         PIC X(10).
+           05  AU-SOKO-CD        PIC X(04).
+           05  AU-ZAIKO-MAE      PIC S9(09) COMP-3.
+           05  AU-ZAIKO-ATO      PIC S9(09) COMP-3.
+           05  AU-SA             PIC S9(09) COMP-3.
+           05  AU-HIDUKE         PIC 9(08).
+           05  FILLER            PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-COUNT-STATUS   PIC X(02).
+           05  WS-ZAIKO-STATUS   PIC X(02).
+           05  WS-HENSA-STATUS   PIC X(02).
+           05  WS-AUDIT-STATUS   PIC X(02).
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-MATCH-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-HENSA-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-ADJUST-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
+
+       01  WS-SA-SU              PIC S9(09) COMP-3.
+       01  WS-ZAIKO-MAE          PIC S9(09) COMP-3.
+
+       01  WS-EDIT-AREA.
+           05  WS-EDIT-JITSU     PIC -ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-ZAIKO     PIC -ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-SA        PIC -ZZZ,ZZZ,ZZ9.
+           05  WS-WORK-LINE      PIC X(100).
+           05  WS-EDIT-CT-JITSU  PIC -ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAIN-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  COUNT-FILE
+           OPEN I-O    ZAIKO-MASTER
+           OPEN OUTPUT VARIANCE-RPT
+           OPEN OUTPUT AUDIT-LOG
+           PERFORM 1100-READ-COUNT.
+
+       1100-READ-COUNT.
+           READ COUNT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           MOVE CT-HINBAN  TO ZM-HINBAN
+           MOVE CT-SOKO-CD TO ZM-SOKO-CD
+           READ ZAIKO-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-ERR-CNT
+                   PERFORM 2150-WRITE-UNMATCH
+               NOT INVALID KEY
+                   PERFORM 2100-HENSA-CHECK
+           END-READ
+           PERFORM 1100-READ-COUNT.
+
+       2100-HENSA-CHECK.
+           ADD 1 TO WS-MATCH-CNT
+           SUBTRACT ZM-ZAIKO-SU FROM CT-JITSUZAI-SU GIVING WS-SA-SU
+           PERFORM 2200-WRITE-VARIANCE
+           IF WS-SA-SU NOT = ZEROS
+               ADD 1 TO WS-HENSA-CNT
+               PERFORM 2300-AUTO-ADJUST
+           END-IF.
+
+       2150-WRITE-UNMATCH.
+           MOVE CT-JITSUZAI-SU TO WS-EDIT-CT-JITSU
+           STRING CT-HINBAN ' ' CT-SOKO-CD ' 実地:' WS-EDIT-CT-JITSU
+                  ' 未登録' DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO VR-LINE
+           WRITE VARIANCE-REC.
+
+       2200-WRITE-VARIANCE.
+           MOVE CT-JITSUZAI-SU TO WS-EDIT-JITSU
+           MOVE ZM-ZAIKO-SU    TO WS-EDIT-ZAIKO
+           MOVE WS-SA-SU       TO WS-EDIT-SA
+           STRING ZM-HINBAN ' ' ZM-SOKO-CD ' 実地:' WS-EDIT-JITSU
+                  ' 帳簿:' WS-EDIT-ZAIKO ' 差異:' WS-EDIT-SA
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO VR-LINE
+           WRITE VARIANCE-REC.
+
+       2300-AUTO-ADJUST.
+           MOVE ZM-ZAIKO-SU    TO WS-ZAIKO-MAE
+           MOVE CT-JITSUZAI-SU TO ZM-ZAIKO-SU
+           REWRITE ZAIKO-REC
+           ADD 1 TO WS-ADJUST-CNT
+           MOVE ZM-HINBAN      TO AU-HINBAN
+           MOVE ZM-SOKO-CD     TO AU-SOKO-CD
+           MOVE WS-ZAIKO-MAE   TO AU-ZAIKO-MAE
+           MOVE ZM-ZAIKO-SU    TO AU-ZAIKO-ATO
+           MOVE WS-SA-SU       TO AU-SA
+           MOVE CT-HIDUKE      TO AU-HIDUKE
+           WRITE AUDIT-REC.
+
+       3000-CLOSE-FILES.
+           CLOSE COUNT-FILE
+           CLOSE ZAIKO-MASTER
+           CLOSE VARIANCE-RPT
+           CLOSE AUDIT-LOG.
