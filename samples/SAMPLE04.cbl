@@ -18,15 +18,35 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TRANS-STATUS.
+           SELECT OPTIONAL TRANS-FILE2 ASSIGN TO TRANSIN2
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS2-STATUS.
+           SELECT OPTIONAL TRANS-FILE3 ASSIGN TO TRANSIN3
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS3-STATUS.
+           SELECT TRAN-REJECT ASSIGN TO TRANREJ
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANREJ-STATUS.
            SELECT ZAIKO-MASTER ASSIGN TO ZAIKOMST
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS ZM-HINBAN
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ZM-KEY
                FILE STATUS IS WS-ZAIKO-STATUS.
            SELECT KEPIN-LOG ASSIGN TO KEPINLOG
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-KEPIN-STATUS.
+           SELECT HACHU-FILE ASSIGN TO HACHUOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HACHU-STATUS.
+           SELECT VALUATION-RPT ASSIGN TO HYOKARPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HYOKA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,22 +56,67 @@
            BLOCK CONTAINS 0 RECORDS.
        01  TRANS-REC.
            05  TR-HINBAN         PIC X(10).
+           05  TR-SOKO-CD        PIC X(04).
            05  TR-NYUSYUKKO-KBN  PIC X(01).
                88  TR-NYUKO      VALUE '1'.
                88  TR-SYUKKO     VALUE '2'.
            05  TR-SURYO          PIC 9(07).
            05  TR-HIDUKE         PIC 9(08).
-           05  FILLER            PIC X(24).
+           05  TR-TANKA          PIC S9(05)V99 COMP-3.
+           05  FILLER            PIC X(16).
+
+       FD  TRANS-FILE2
+           RECORD CONTAINS 50 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANS-REC2.
+           05  TR2-HINBAN        PIC X(10).
+           05  TR2-SOKO-CD       PIC X(04).
+           05  TR2-NYUSYUKKO-KBN PIC X(01).
+           05  TR2-SURYO         PIC 9(07).
+           05  TR2-HIDUKE        PIC 9(08).
+           05  TR2-TANKA         PIC S9(05)V99 COMP-3.
+           05  FILLER            PIC X(16).
+
+       FD  TRANS-FILE3
+           RECORD CONTAINS 50 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANS-REC3.
+           05  TR3-HINBAN        PIC X(10).
+           05  TR3-SOKO-CD       PIC X(04).
+           05  TR3-NYUSYUKKO-KBN PIC X(01).
+           05  TR3-SURYO         PIC 9(07).
+           05  TR3-HIDUKE        PIC 9(08).
+           05  TR3-TANKA         PIC S9(05)V99 COMP-3.
+           05  FILLER            PIC X(16).
+
+       FD  TRAN-REJECT
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRAN-REJECT-REC.
+           05  TJ-HINBAN         PIC X(10).
+           05  TJ-SOKO-CD        PIC X(04).
+           05  TJ-HIDUKE         PIC 9(08).
+           05  TJ-SURYO          PIC 9(07).
+           05  TJ-REASON-CD      PIC X(02).
+           05  TJ-REASON-MSG     PIC X(20).
+           05  FILLER            PIC X(09).
 
        FD  ZAIKO-MASTER
            RECORD CONTAINS 80 CHARACTERS
            LABEL RECORDS ARE STANDARD.
        01  ZAIKO-REC.
-           05  ZM-HINBAN         PIC X(10).
+           05  ZM-KEY.
+               10  ZM-HINBAN     PIC X(10).
+               10  ZM-SOKO-CD    PIC X(04).
            05  ZM-HINMEI         PIC X(30).
            05  ZM-ZAIKO-SU       PIC S9(09) COMP-3.
            05  ZM-ANZEN-SU       PIC S9(07) COMP-3.
-           05  FILLER            PIC X(31).
+           05  ZM-LOT-NO         PIC X(10).
+           05  ZM-HEIKIN-TANKA   PIC S9(05)V99 COMP-3.
+           05  FILLER            PIC X(13).
 
        FD  KEPIN-LOG
            RECORD CONTAINS 60 CHARACTERS
@@ -59,60 +124,240 @@
            BLOCK CONTAINS 0 RECORDS.
        01  KEPIN-REC.
            05  KP-HINBAN         PIC X(10).
+           05  KP-SOKO-CD        PIC X(04).
            05  KP-SYUKKO-SU      PIC 9(07).
            05  KP-ZAIKO-SU       PIC S9(09) COMP-3.
            05  KP-HIDUKE         PIC 9(08).
-           05  FILLER            PIC X(22).
+           05  FILLER            PIC X(26).
+
+       FD  HACHU-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  HACHU-REC.
+           05  HC-HINBAN         PIC X(10).
+           05  HC-SOKO-CD        PIC X(04).
+           05  HC-ZAIKO-SU       PIC S9(09) COMP-3.
+           05  HC-ANZEN-SU       PIC S9(07) COMP-3.
+           05  HC-HACHU-SU       PIC S9(07) COMP-3.
+           05  HC-HIDUKE         PIC 9(08).
+           05  FILLER            PIC X(25).
+
+       FD  VALUATION-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  VALUATION-REC.
+           05  VR-LINE           PIC X(100).
 
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-TRANS-STATUS   PIC X(02).
+           05  WS-TRANS2-STATUS  PIC X(02).
+           05  WS-TRANS3-STATUS  PIC X(02).
+           05  WS-TRANREJ-STATUS PIC X(02).
            05  WS-ZAIKO-STATUS   PIC X(02).
            05  WS-KEPIN-STATUS   PIC X(02).
+           05  WS-HACHU-STATUS   PIC X(02).
+           05  WS-HYOKA-STATUS   PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+           05  WS-EOF-FLAG1      PIC X(01) VALUE 'N'.
+           05  WS-EOF-FLAG2      PIC X(01) VALUE 'N'.
+           05  WS-EOF-FLAG3      PIC X(01) VALUE 'N'.
+           05  WS-VAL-EOF-FLAG   PIC X(01) VALUE 'N'.
+           05  WS-SEQ-VALID      PIC X(01) VALUE 'Y'.
+
+       01  WS-MERGE-KEYS.
+           05  WS-MERGE-KEY1.
+               10  WS-KEY1-HINBAN    PIC X(10).
+               10  WS-KEY1-HIDUKE    PIC 9(08).
+           05  WS-MERGE-KEY2.
+               10  WS-KEY2-HINBAN    PIC X(10).
+               10  WS-KEY2-HIDUKE    PIC 9(08).
+           05  WS-MERGE-KEY3.
+               10  WS-KEY3-HINBAN    PIC X(10).
+               10  WS-KEY3-HIDUKE    PIC 9(08).
+
+       01  WS-PREV-HINBAN        PIC X(10) VALUE SPACES.
+       01  WS-PREV-SOKO-CD       PIC X(04) VALUE SPACES.
+       01  WS-PREV-HIDUKE        PIC 9(08) VALUE ZEROS.
+       01  WS-PREV-SURYO         PIC 9(07) VALUE ZEROS.
 
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-NYUKO-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-SYUKKO-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-KEPIN-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-HACHU-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-VALUATION-CNT  PIC 9(07) VALUE ZEROS.
+           05  WS-REJECT-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
 
+       01  WS-HACHU-SU           PIC S9(07) COMP-3.
+
+       01  WS-TANKA-WORK.
+           05  WS-OLD-ZAIKO-SU   PIC S9(09) COMP-3.
+           05  WS-HYOKA-GAKU     PIC S9(13)V99 COMP-3.
+
+       01  WS-EDIT-AREA.
+           05  WS-EDIT-SURYO     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-TANKA     PIC ZZ,ZZ9.99.
+           05  WS-EDIT-HYOKA     PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-WORK-LINE      PIC X(100).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-OPEN-FILES
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 7000-VALUATION-REPORT
            PERFORM 3000-CLOSE-FILES
            STOP RUN.
 
        1000-OPEN-FILES.
            OPEN INPUT  TRANS-FILE
+           OPEN INPUT  TRANS-FILE2
+           OPEN INPUT  TRANS-FILE3
            OPEN I-O    ZAIKO-MASTER
            OPEN OUTPUT KEPIN-LOG
-           PERFORM 1100-READ-TRANS.
+           OPEN OUTPUT HACHU-FILE
+           OPEN OUTPUT TRAN-REJECT
+           IF WS-TRANS2-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF-FLAG2
+               MOVE HIGH-VALUES TO WS-MERGE-KEY2
+           END-IF
+           IF WS-TRANS3-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF-FLAG3
+               MOVE HIGH-VALUES TO WS-MERGE-KEY3
+           END-IF
+           PERFORM 1110-READ-TRANS1
+           PERFORM 1120-READ-TRANS2
+           PERFORM 1130-READ-TRANS3
+           PERFORM 1150-SELECT-LOWEST.
 
-       1100-READ-TRANS.
-           READ TRANS-FILE
-               AT END MOVE 'Y' TO WS-EOF-FLAG
-           END-READ.
+       1110-READ-TRANS1.
+           IF WS-EOF-FLAG1 = 'Y'
+               MOVE HIGH-VALUES TO WS-MERGE-KEY1
+           ELSE
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG1
+                       MOVE HIGH-VALUES TO WS-MERGE-KEY1
+                   NOT AT END
+                       MOVE TR-HINBAN TO WS-KEY1-HINBAN
+                       MOVE TR-HIDUKE TO WS-KEY1-HIDUKE
+               END-READ
+           END-IF.
+
+       1120-READ-TRANS2.
+           IF WS-EOF-FLAG2 = 'Y'
+               MOVE HIGH-VALUES TO WS-MERGE-KEY2
+           ELSE
+               READ TRANS-FILE2
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG2
+                       MOVE HIGH-VALUES TO WS-MERGE-KEY2
+                   NOT AT END
+                       MOVE TR2-HINBAN TO WS-KEY2-HINBAN
+                       MOVE TR2-HIDUKE TO WS-KEY2-HIDUKE
+               END-READ
+           END-IF.
+
+       1130-READ-TRANS3.
+           IF WS-EOF-FLAG3 = 'Y'
+               MOVE HIGH-VALUES TO WS-MERGE-KEY3
+           ELSE
+               READ TRANS-FILE3
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG3
+                       MOVE HIGH-VALUES TO WS-MERGE-KEY3
+                   NOT AT END
+                       MOVE TR3-HINBAN TO WS-KEY3-HINBAN
+                       MOVE TR3-HIDUKE TO WS-KEY3-HIDUKE
+               END-READ
+           END-IF.
+
+       1150-SELECT-LOWEST.
+           IF WS-EOF-FLAG1 = 'Y' AND WS-EOF-FLAG2 = 'Y'
+                   AND WS-EOF-FLAG3 = 'Y'
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               IF WS-MERGE-KEY1 NOT > WS-MERGE-KEY2
+                       AND WS-MERGE-KEY1 NOT > WS-MERGE-KEY3
+                   PERFORM 1110-READ-TRANS1
+               ELSE
+                   IF WS-MERGE-KEY2 NOT > WS-MERGE-KEY3
+                       MOVE TR2-HINBAN        TO TR-HINBAN
+                       MOVE TR2-SOKO-CD       TO TR-SOKO-CD
+                       MOVE TR2-NYUSYUKKO-KBN TO TR-NYUSYUKKO-KBN
+                       MOVE TR2-SURYO         TO TR-SURYO
+                       MOVE TR2-HIDUKE        TO TR-HIDUKE
+                       MOVE TR2-TANKA         TO TR-TANKA
+                       PERFORM 1120-READ-TRANS2
+                   ELSE
+                       MOVE TR3-HINBAN        TO TR-HINBAN
+                       MOVE TR3-SOKO-CD       TO TR-SOKO-CD
+                       MOVE TR3-NYUSYUKKO-KBN TO TR-NYUSYUKKO-KBN
+                       MOVE TR3-SURYO         TO TR-SURYO
+                       MOVE TR3-HIDUKE        TO TR-HIDUKE
+                       MOVE TR3-TANKA         TO TR-TANKA
+                       PERFORM 1130-READ-TRANS3
+                   END-IF
+               END-IF
+           END-IF.
 
        2000-MAIN-LOOP.
            ADD 1 TO WS-INPUT-CNT
-           MOVE TR-HINBAN TO ZM-HINBAN
-           READ ZAIKO-MASTER
-               INVALID KEY
-                   ADD 1 TO WS-ERR-CNT
-               NOT INVALID KEY
-                   PERFORM 2100-ZAIKO-UPDATE
-           END-READ
-           PERFORM 1100-READ-TRANS.
+           PERFORM 2010-SEQUENCE-CHECK
+           IF WS-SEQ-VALID = 'Y'
+               MOVE TR-HINBAN  TO WS-PREV-HINBAN
+               MOVE TR-SOKO-CD TO WS-PREV-SOKO-CD
+               MOVE TR-HIDUKE  TO WS-PREV-HIDUKE
+               MOVE TR-SURYO   TO WS-PREV-SURYO
+               MOVE TR-HINBAN  TO ZM-HINBAN
+               MOVE TR-SOKO-CD TO ZM-SOKO-CD
+               READ ZAIKO-MASTER
+                   INVALID KEY
+                       ADD 1 TO WS-ERR-CNT
+                   NOT INVALID KEY
+                       PERFORM 2100-ZAIKO-UPDATE
+               END-READ
+           ELSE
+               PERFORM 2020-WRITE-TRAN-REJECT
+           END-IF
+           PERFORM 1150-SELECT-LOWEST.
+
+       2010-SEQUENCE-CHECK.
+           MOVE 'Y' TO WS-SEQ-VALID
+           IF TR-HINBAN = WS-PREV-HINBAN
+               IF TR-HIDUKE < WS-PREV-HIDUKE
+                   MOVE 'N' TO WS-SEQ-VALID
+               END-IF
+               IF TR-SOKO-CD = WS-PREV-SOKO-CD
+                       AND TR-HIDUKE = WS-PREV-HIDUKE
+                       AND TR-SURYO = WS-PREV-SURYO
+                   MOVE 'N' TO WS-SEQ-VALID
+               END-IF
+           END-IF.
+
+       2020-WRITE-TRAN-REJECT.
+           ADD 1 TO WS-REJECT-CNT
+           MOVE TR-HINBAN    TO TJ-HINBAN
+           MOVE TR-SOKO-CD   TO TJ-SOKO-CD
+           MOVE TR-HIDUKE    TO TJ-HIDUKE
+           MOVE TR-SURYO     TO TJ-SURYO
+           MOVE '90'         TO TJ-REASON-CD
+           MOVE '順序異常重複'     TO TJ-REASON-MSG
+           WRITE TRAN-REJECT-REC.
 
        2100-ZAIKO-UPDATE.
            IF TR-NYUKO
+               MOVE ZM-ZAIKO-SU TO WS-OLD-ZAIKO-SU
+               PERFORM 2120-HEIKIN-TANKA-KEISAN
                ADD TR-SURYO TO ZM-ZAIKO-SU
                REWRITE ZAIKO-REC
                ADD 1 TO WS-NYUKO-CNT
+               PERFORM 2150-HACHU-CHECK
            ELSE
                SUBTRACT TR-SURYO FROM ZM-ZAIKO-SU
                    ON SIZE ERROR
@@ -123,13 +368,38 @@
                        ELSE
                            REWRITE ZAIKO-REC
                            ADD 1 TO WS-SYUKKO-CNT
+                           PERFORM 2150-HACHU-CHECK
                        END-IF
                END-SUBTRACT
            END-IF.
 
+       2120-HEIKIN-TANKA-KEISAN.
+           COMPUTE WS-HYOKA-GAKU =
+               (WS-OLD-ZAIKO-SU * ZM-HEIKIN-TANKA)
+                   + (TR-SURYO * TR-TANKA)
+           IF (WS-OLD-ZAIKO-SU + TR-SURYO) > ZEROS
+               COMPUTE ZM-HEIKIN-TANKA ROUNDED =
+                   WS-HYOKA-GAKU / (WS-OLD-ZAIKO-SU + TR-SURYO)
+           END-IF.
+
+       2150-HACHU-CHECK.
+           IF ZM-ZAIKO-SU < ZM-ANZEN-SU
+               SUBTRACT ZM-ZAIKO-SU FROM ZM-ANZEN-SU
+                   GIVING WS-HACHU-SU
+               MOVE ZM-HINBAN    TO HC-HINBAN
+               MOVE ZM-SOKO-CD   TO HC-SOKO-CD
+               MOVE ZM-ZAIKO-SU  TO HC-ZAIKO-SU
+               MOVE ZM-ANZEN-SU  TO HC-ANZEN-SU
+               MOVE WS-HACHU-SU  TO HC-HACHU-SU
+               MOVE TR-HIDUKE    TO HC-HIDUKE
+               WRITE HACHU-REC
+               ADD 1 TO WS-HACHU-CNT
+           END-IF.
+
        2200-KEPIN-SHORI.
            ADD 1 TO WS-KEPIN-CNT
            MOVE TR-HINBAN   TO KP-HINBAN
+           MOVE TR-SOKO-CD  TO KP-SOKO-CD
            MOVE TR-SURYO    TO KP-SYUKKO-SU
            MOVE ZM-ZAIKO-SU TO KP-ZAIKO-SU
            MOVE TR-HIDUKE   TO KP-HIDUKE
@@ -137,5 +407,40 @@
 
        3000-CLOSE-FILES.
            CLOSE TRANS-FILE
+           CLOSE TRANS-FILE2
+           CLOSE TRANS-FILE3
            CLOSE ZAIKO-MASTER
-           CLOSE KEPIN-LOG.
+           CLOSE KEPIN-LOG
+           CLOSE HACHU-FILE
+           CLOSE TRAN-REJECT.
+
+       7000-VALUATION-REPORT.
+           OPEN OUTPUT VALUATION-RPT
+           MOVE LOW-VALUES TO ZM-KEY
+           START ZAIKO-MASTER KEY IS NOT LESS THAN ZM-KEY
+               INVALID KEY MOVE 'Y' TO WS-VAL-EOF-FLAG
+           END-START
+           IF WS-VAL-EOF-FLAG NOT = 'Y'
+               PERFORM 7100-READ-NEXT-ZAIKO
+               PERFORM 7200-VALUATION-LINE
+                   UNTIL WS-VAL-EOF-FLAG = 'Y'
+           END-IF
+           CLOSE VALUATION-RPT.
+
+       7100-READ-NEXT-ZAIKO.
+           READ ZAIKO-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-VAL-EOF-FLAG
+           END-READ.
+
+       7200-VALUATION-LINE.
+           COMPUTE WS-HYOKA-GAKU ROUNDED = ZM-ZAIKO-SU * ZM-HEIKIN-TANKA
+           MOVE ZM-ZAIKO-SU     TO WS-EDIT-SURYO
+           MOVE ZM-HEIKIN-TANKA TO WS-EDIT-TANKA
+           MOVE WS-HYOKA-GAKU   TO WS-EDIT-HYOKA
+           STRING ZM-HINBAN ' ' ZM-SOKO-CD ' 数量:' WS-EDIT-SURYO
+                  ' 単価:' WS-EDIT-TANKA ' 評価額:' WS-EDIT-HYOKA
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO VR-LINE
+           WRITE VALUATION-REC
+           ADD 1 TO WS-VALUATION-CNT
+           PERFORM 7100-READ-NEXT-ZAIKO.
