@@ -31,6 +31,23 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FURIKAE-STATUS.
+           SELECT BUNTAN-RPT ASSIGN TO BUNTANRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BUNTAN-STATUS.
+           SELECT NENKAN-MASTER ASSIGN TO NENKANMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NK-HIHOKEN-NO
+               FILE STATUS IS WS-NENKAN-STATUS.
+           SELECT NENKAN-RPT ASSIGN TO NENKANRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NENRPT-STATUS.
+           SELECT CONTROL-RPT ASSIGN TO CTRLRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -45,7 +62,10 @@
            05  HH-HYOJUN-HYO     PIC 9(08).
            05  HH-KOZA-NO        PIC X(14).
            05  HH-FUYO-CNT       PIC 9(02).
-           05  FILLER            PIC X(60).
+           05  HH-NENREI         PIC 9(03).
+           05  HH-KAINYU-DT      PIC 9(08).
+           05  HH-DATTAI-DT      PIC 9(08).
+           05  FILLER            PIC X(41).
 
        FD  RYO-MASTER
            RECORD CONTAINS 60 CHARACTERS
@@ -55,7 +75,8 @@
            05  RM-HIHOKEN-RITSU  PIC V9(05).
            05  RM-JIGYOSYA-RITSU PIC V9(05).
            05  RM-FUYO-KASAN     PIC 9(06).
-           05  FILLER            PIC X(41).
+           05  RM-KAIGO-RITSU    PIC V9(05).
+           05  FILLER            PIC X(35).
 
        FD  TSUCHI-FILE
            RECORD CONTAINS 80 CHARACTERS
@@ -66,8 +87,9 @@
            05  TC-SHIMEI         PIC X(20).
            05  TC-HOKEN-RYO      PIC 9(08).
            05  TC-FUYO-KASAN     PIC 9(07).
+           05  TC-KAIGO-RYO      PIC 9(08).
            05  TC-GOUKEI         PIC 9(09).
-           05  FILLER            PIC X(24).
+           05  FILLER            PIC X(16).
 
        FD  FURIKAE-REQ
            RECORD CONTAINS 40 CHARACTERS
@@ -78,30 +100,109 @@
            05  FQ-KINGAKU        PIC 9(09).
            05  FILLER            PIC X(17).
 
+       FD  BUNTAN-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  BUNTAN-REC.
+           05  BT-HIHOKEN-NO     PIC X(12).
+           05  BT-SHIMEI         PIC X(20).
+           05  BT-HIHOKEN-BUN    PIC 9(09).
+           05  BT-JIGYOSYA-BUN   PIC 9(09).
+           05  FILLER            PIC X(30).
+
+       FD  NENKAN-MASTER
+           RECORD CONTAINS 50 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  NENKAN-REC.
+           05  NK-HIHOKEN-NO     PIC X(12).
+           05  NK-SHIMEI         PIC X(20).
+           05  NK-NENKAN-GOUKEI  PIC 9(10).
+           05  NK-TSUKI-CNT      PIC 9(02).
+           05  NK-NENDO          PIC 9(04).
+           05  FILLER            PIC X(02).
+
+       FD  NENKAN-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  NENKAN-RPT-REC.
+           05  NR-LINE           PIC X(80).
+
+       FD  CONTROL-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-REC.
+           05  CR-LINE           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-HIHOKEN-STATUS PIC X(02).
            05  WS-RYO-STATUS     PIC X(02).
            05  WS-TSUCHI-STATUS  PIC X(02).
            05  WS-FURIKAE-STATUS PIC X(02).
+           05  WS-BUNTAN-STATUS  PIC X(02).
+           05  WS-NENKAN-STATUS  PIC X(02).
+           05  WS-NENRPT-STATUS  PIC X(02).
+           05  WS-CTRL-STATUS    PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+           05  WS-NENKAN-EOF     PIC X(01) VALUE 'N'.
+
+       01  WS-NENDO-MATSU-FLAG   PIC X(01) VALUE 'N'.
 
        01  WS-WORK-AREA.
            05  WS-HOKEN-RYO      PIC S9(09) COMP-3.
            05  WS-FUYO-KASAN     PIC S9(09) COMP-3.
+           05  WS-KAIGO-RYO      PIC S9(09) COMP-3.
+           05  WS-JIGYOSYA-RYO   PIC S9(09) COMP-3.
            05  WS-GOUKEI         PIC S9(11) COMP-3.
 
+       01  WS-SEISAN-NENGAPPI    PIC 9(06) VALUE ZEROS.
+       01  WS-NENDO              PIC 9(04) VALUE ZEROS.
+       01  WS-SEISAN-NEN         PIC 9(04) VALUE ZEROS.
+       01  WS-SEISAN-NISSU       PIC 9(02) VALUE 30.
+
+       01  WS-PRORATE-AREA.
+           05  WS-KAINYU-BI      PIC 9(02).
+           05  WS-DATTAI-BI      PIC 9(02).
+           05  WS-KANYU-NISSU    PIC S9(03) COMP-3.
+
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
 
+       01  WS-CTRL-AREA.
+           05  WS-TSUCHI-GOUKEI  PIC S9(11) COMP-3 VALUE ZEROS.
+           05  WS-FURIKAE-GOUKEI PIC S9(11) COMP-3 VALUE ZEROS.
+           05  WS-CTRL-SA        PIC S9(11) COMP-3.
+
+       01  WS-RETURN-CODE        PIC 9(04) VALUE ZEROS.
+
+       01  WS-NENKAN-EDIT.
+           05  WS-EDIT-NENKAN    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-TSUKI     PIC Z9.
+           05  WS-NENKAN-LINE    PIC X(80).
+
+       01  WS-CTRL-EDIT.
+           05  WS-EDIT-TSUCHI    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-FURIKAE   PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-CTRL-SA   PIC -ZZZ,ZZZ,ZZ9.
+           05  WS-CTRL-LINE      PIC X(80).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-OPEN-FILES
+           PERFORM 1050-CHECK-NENDO-MATSU
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
+           IF WS-NENDO-MATSU-FLAG = 'Y'
+               PERFORM 7000-NENKAN-REPORT
+           END-IF
+           PERFORM 7500-CONTROL-REPORT
            PERFORM 3000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
 
        1000-OPEN-FILES.
@@ -109,8 +210,26 @@
            OPEN INPUT  RYO-MASTER
            OPEN OUTPUT TSUCHI-FILE
            OPEN OUTPUT FURIKAE-REQ
+           OPEN OUTPUT BUNTAN-RPT
+           OPEN OUTPUT CONTROL-RPT
+           OPEN I-O    NENKAN-MASTER
+           OPEN OUTPUT NENKAN-RPT
            PERFORM 1100-READ-HIHOKEN.
 
+       1050-CHECK-NENDO-MATSU.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-SEISAN-NENGAPPI
+           IF WS-SEISAN-NENGAPPI(5:2) = '03'
+               MOVE 'Y' TO WS-NENDO-MATSU-FLAG
+           ELSE
+               MOVE 'N' TO WS-NENDO-MATSU-FLAG
+           END-IF
+           MOVE WS-SEISAN-NENGAPPI(1:4) TO WS-SEISAN-NEN
+           IF WS-SEISAN-NENGAPPI(5:2) < '04'
+               COMPUTE WS-NENDO = WS-SEISAN-NEN - 1
+           ELSE
+               MOVE WS-SEISAN-NEN TO WS-NENDO
+           END-IF.
+
        1100-READ-HIHOKEN.
            READ HIHOKEN-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
@@ -126,6 +245,8 @@
                    PERFORM 2100-RYOKIN-KEISAN
                    PERFORM 2200-WRITE-TSUCHI
                    PERFORM 2300-WRITE-FURIKAE
+                   PERFORM 2400-WRITE-BUNTAN
+                   PERFORM 2500-NENKAN-UPDATE
            END-READ
            PERFORM 1100-READ-HIHOKEN.
 
@@ -139,24 +260,146 @@
                GIVING WS-FUYO-KASAN
                ON SIZE ERROR MOVE 0 TO WS-FUYO-KASAN
            END-MULTIPLY
-           ADD WS-HOKEN-RYO WS-FUYO-KASAN GIVING WS-GOUKEI.
+           PERFORM 2110-KAIGO-KEISAN
+           COMPUTE WS-JIGYOSYA-RYO =
+               HH-HYOJUN-HYO * RM-JIGYOSYA-RITSU
+               ON SIZE ERROR
+                   MOVE 999999999 TO WS-JIGYOSYA-RYO
+           END-COMPUTE
+           PERFORM 2120-ANBUN-KEISAN
+           ADD WS-HOKEN-RYO WS-FUYO-KASAN WS-KAIGO-RYO
+               GIVING WS-GOUKEI.
+
+       2120-ANBUN-KEISAN.
+           MOVE 1 TO WS-KAINYU-BI
+           MOVE WS-SEISAN-NISSU TO WS-DATTAI-BI
+           IF HH-KAINYU-DT(1:6) = WS-SEISAN-NENGAPPI
+               MOVE HH-KAINYU-DT(7:2) TO WS-KAINYU-BI
+           END-IF
+           IF HH-DATTAI-DT NOT = ZEROS
+               AND HH-DATTAI-DT(1:6) = WS-SEISAN-NENGAPPI
+               MOVE HH-DATTAI-DT(7:2) TO WS-DATTAI-BI
+           END-IF
+           SUBTRACT WS-KAINYU-BI FROM WS-DATTAI-BI
+               GIVING WS-KANYU-NISSU
+           ADD 1 TO WS-KANYU-NISSU
+           IF WS-KANYU-NISSU < WS-SEISAN-NISSU
+               COMPUTE WS-HOKEN-RYO ROUNDED =
+                   WS-HOKEN-RYO * WS-KANYU-NISSU / WS-SEISAN-NISSU
+               COMPUTE WS-FUYO-KASAN ROUNDED =
+                   WS-FUYO-KASAN * WS-KANYU-NISSU / WS-SEISAN-NISSU
+               COMPUTE WS-KAIGO-RYO ROUNDED =
+                   WS-KAIGO-RYO * WS-KANYU-NISSU / WS-SEISAN-NISSU
+               COMPUTE WS-JIGYOSYA-RYO ROUNDED =
+                   WS-JIGYOSYA-RYO * WS-KANYU-NISSU / WS-SEISAN-NISSU
+           END-IF.
+
+       2110-KAIGO-KEISAN.
+           MOVE ZEROS TO WS-KAIGO-RYO
+           IF HH-NENREI >= 40 AND HH-NENREI <= 64
+               COMPUTE WS-KAIGO-RYO =
+                   HH-HYOJUN-HYO * RM-KAIGO-RITSU
+                   ON SIZE ERROR
+                       MOVE 999999999 TO WS-KAIGO-RYO
+               END-COMPUTE
+           END-IF.
 
        2200-WRITE-TSUCHI.
            MOVE HH-HIHOKEN-NO TO TC-HIHOKEN-NO
            MOVE HH-SHIMEI     TO TC-SHIMEI
            MOVE WS-HOKEN-RYO  TO TC-HOKEN-RYO
            MOVE WS-FUYO-KASAN TO TC-FUYO-KASAN
+           MOVE WS-KAIGO-RYO  TO TC-KAIGO-RYO
            MOVE WS-GOUKEI     TO TC-GOUKEI
            WRITE TSUCHI-REC
-           ADD 1 TO WS-OUTPUT-CNT.
+           ADD 1 TO WS-OUTPUT-CNT
+           ADD WS-GOUKEI TO WS-TSUCHI-GOUKEI.
 
        2300-WRITE-FURIKAE.
            MOVE HH-KOZA-NO  TO FQ-KOZA-NO
            MOVE WS-GOUKEI   TO FQ-KINGAKU
-           WRITE FURIKAE-REC.
+           WRITE FURIKAE-REC
+           ADD WS-GOUKEI TO WS-FURIKAE-GOUKEI.
+
+       2400-WRITE-BUNTAN.
+           MOVE HH-HIHOKEN-NO  TO BT-HIHOKEN-NO
+           MOVE HH-SHIMEI      TO BT-SHIMEI
+           MOVE WS-GOUKEI      TO BT-HIHOKEN-BUN
+           MOVE WS-JIGYOSYA-RYO TO BT-JIGYOSYA-BUN
+           WRITE BUNTAN-REC.
+
+       2500-NENKAN-UPDATE.
+           MOVE HH-HIHOKEN-NO TO NK-HIHOKEN-NO
+           READ NENKAN-MASTER
+               INVALID KEY
+                   MOVE HH-HIHOKEN-NO TO NK-HIHOKEN-NO
+                   MOVE HH-SHIMEI     TO NK-SHIMEI
+                   MOVE WS-GOUKEI     TO NK-NENKAN-GOUKEI
+                   MOVE 1             TO NK-TSUKI-CNT
+                   MOVE WS-NENDO      TO NK-NENDO
+                   WRITE NENKAN-REC
+               NOT INVALID KEY
+                   IF NK-NENDO NOT = WS-NENDO
+                       MOVE ZEROS TO NK-NENKAN-GOUKEI NK-TSUKI-CNT
+                       MOVE WS-NENDO TO NK-NENDO
+                   END-IF
+                   ADD WS-GOUKEI TO NK-NENKAN-GOUKEI
+                   ADD 1 TO NK-TSUKI-CNT
+                   REWRITE NENKAN-REC
+           END-READ.
 
        3000-CLOSE-FILES.
            CLOSE HIHOKEN-FILE
            CLOSE RYO-MASTER
            CLOSE TSUCHI-FILE
-           CLOSE FURIKAE-REQ.
+           CLOSE FURIKAE-REQ
+           CLOSE BUNTAN-RPT
+           CLOSE NENKAN-MASTER
+           CLOSE NENKAN-RPT
+           CLOSE CONTROL-RPT.
+
+       7000-NENKAN-REPORT.
+           MOVE LOW-VALUES TO NK-HIHOKEN-NO
+           START NENKAN-MASTER KEY IS NOT LESS THAN NK-HIHOKEN-NO
+               INVALID KEY MOVE 'Y' TO WS-NENKAN-EOF
+           END-START
+           PERFORM 7100-READ-NEXT-NENKAN
+               UNTIL WS-NENKAN-EOF = 'Y'.
+
+       7100-READ-NEXT-NENKAN.
+           READ NENKAN-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-NENKAN-EOF
+               NOT AT END PERFORM 7200-WRITE-NENKAN-LINE
+           END-READ.
+
+       7200-WRITE-NENKAN-LINE.
+           MOVE NK-NENKAN-GOUKEI TO WS-EDIT-NENKAN
+           MOVE NK-TSUKI-CNT     TO WS-EDIT-TSUKI
+           STRING NK-HIHOKEN-NO ' ' NK-SHIMEI
+                  ' 年間保険料合計:' WS-EDIT-NENKAN
+                  ' (' WS-EDIT-TSUKI 'ヶ月分)'
+               DELIMITED SIZE INTO WS-NENKAN-LINE
+           MOVE WS-NENKAN-LINE(1:80) TO NR-LINE
+           WRITE NENKAN-RPT-REC.
+
+       7500-CONTROL-REPORT.
+           SUBTRACT WS-FURIKAE-GOUKEI FROM WS-TSUCHI-GOUKEI
+               GIVING WS-CTRL-SA
+           MOVE WS-TSUCHI-GOUKEI  TO WS-EDIT-TSUCHI
+           MOVE WS-FURIKAE-GOUKEI TO WS-EDIT-FURIKAE
+           MOVE WS-CTRL-SA        TO WS-EDIT-CTRL-SA
+           IF WS-CTRL-SA = ZEROS
+               STRING '通知合計:' WS-EDIT-TSUCHI
+                      ' 振替合計:' WS-EDIT-FURIKAE
+                      ' 差異:' WS-EDIT-CTRL-SA ' 一致'
+                   DELIMITED SIZE INTO WS-CTRL-LINE
+               MOVE ZEROS TO WS-RETURN-CODE
+           ELSE
+               STRING '通知合計:' WS-EDIT-TSUCHI
+                      ' 振替合計:' WS-EDIT-FURIKAE
+                      ' 差異:' WS-EDIT-CTRL-SA ' 不一致'
+                   DELIMITED SIZE INTO WS-CTRL-LINE
+               MOVE 90 TO WS-RETURN-CODE
+           END-IF
+           MOVE WS-CTRL-LINE(1:80) TO CR-LINE
+           WRITE CONTROL-REC.
