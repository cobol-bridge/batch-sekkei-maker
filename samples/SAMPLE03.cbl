@@ -27,6 +27,23 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-MEISAI-STATUS.
+           SELECT YTD-MASTER ASSIGN TO YTDMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YM-SHAIN-NO
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT NENMATSU-RPT ASSIGN TO NENMATRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NENMATSU-STATUS.
+           SELECT FURIKAE-FILE ASSIGN TO FURIKAEOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FURIKAE-STATUS.
+           SELECT ERROR-FILE ASSIGN TO SHAINERR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -51,7 +68,11 @@
            05  KYM-KIHON-KYU     PIC S9(07) COMP-3.
            05  KYM-ZANGYO-TAN    PIC S9(05) COMP-3.
            05  KYM-KYUJITU-TAN   PIC S9(05) COMP-3.
-           05  FILLER            PIC X(72).
+           05  KYM-SHOTOKUZEI    PIC S9(07) COMP-3.
+           05  KYM-KENKO-HOKEN   PIC S9(05) COMP-3.
+           05  KYM-KOSEI-NENKIN  PIC S9(05) COMP-3.
+           05  KYM-KOZA-NO       PIC X(10).
+           05  FILLER            PIC X(62).
 
        FD  MEISAI-FILE
            RECORD CONTAINS 100 CHARACTERS
@@ -64,22 +85,92 @@
            05  MS-ZANGYO-TEA     PIC 9(07).
            05  MS-KYUJITU-TEA    PIC 9(07).
            05  MS-TIKOKU-KOJO    PIC 9(05).
+           05  MS-SHOTOKUZEI     PIC 9(07).
+           05  MS-KENKO-HOKEN    PIC 9(05).
+           05  MS-KOSEI-NENKIN   PIC 9(05).
            05  MS-TOTAL-KYU      PIC 9(08).
-           05  FILLER            PIC X(38).
+           05  FILLER            PIC X(21).
+
+       FD  YTD-MASTER
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  YTD-REC.
+           05  YM-SHAIN-NO       PIC X(08).
+           05  YM-YTD-SOUSHI     PIC S9(09) COMP-3.
+           05  YM-YTD-KOJO       PIC S9(09) COMP-3.
+           05  YM-YTD-SHOTOKUZEI PIC S9(09) COMP-3.
+           05  YM-KOUSHIN-CNT    PIC 9(02).
+           05  YM-NENDO          PIC 9(04).
+           05  FILLER            PIC X(51).
+
+       FD  NENMATSU-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  NENMATSU-REC.
+           05  NM-LINE           PIC X(100).
+
+       FD  FURIKAE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  FURIKAE-REC.
+           05  FR-KOZA-NO        PIC X(10).
+           05  FR-KINGAKU        PIC 9(10).
+           05  FR-HIDUKE         PIC 9(08).
+           05  FR-FURIKAE-KBN    PIC X(01).
+           05  FR-RETRY-CNT      PIC 9(02).
+           05  FILLER            PIC X(49).
+
+       FD  ERROR-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ERROR-REC.
+           05  ER-SHAIN-NO       PIC X(08).
+           05  ER-KINMU-DAYS     PIC 9(02).
+           05  ER-ZANGYO-H       PIC 9(04).
+           05  ER-KYUJITU-H      PIC 9(04).
+           05  ER-TIKOKU-CNT     PIC 9(02).
+           05  ER-REASON         PIC X(30).
+           05  FILLER            PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-KINTAI-STATUS  PIC X(02).
            05  WS-KYUYO-STATUS   PIC X(02).
            05  WS-MEISAI-STATUS  PIC X(02).
+           05  WS-YTD-STATUS     PIC X(02).
+           05  WS-NENMATSU-STATUS PIC X(02).
+           05  WS-FURIKAE-STATUS PIC X(02).
+           05  WS-ERRFILE-STATUS PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
 
+       01  WS-SHORI-NENGAPPI     PIC 9(06) VALUE ZEROS.
+       01  WS-SHORI-NEN          PIC 9(04) VALUE ZEROS.
+       01  WS-SHIHARAI-BI        PIC 9(02) VALUE 25.
+       01  WS-SHIHARAI-DT        PIC 9(08) VALUE ZEROS.
+       01  WS-NENMATSU-FLAG      PIC X(01) VALUE 'N'.
+       01  WS-KOJO-OVER-FLAG     PIC X(01) VALUE 'N'.
+
        01  WS-WORK-AREA.
            05  WS-ZANGYO-TEA     PIC S9(09) COMP-3.
            05  WS-KYUJITU-TEA    PIC S9(09) COMP-3.
            05  WS-TIKOKU-KOJO    PIC S9(07) COMP-3.
+           05  WS-SOUKOJO        PIC S9(08) COMP-3.
+           05  WS-GROSS-KYU      PIC S9(09) COMP-3.
            05  WS-TOTAL-KYU      PIC S9(09) COMP-3.
 
+       01  WS-NENCHO-RITSU       PIC V999 VALUE .200.
+
+       01  WS-NENMATSU-WORK.
+           05  WS-NENKAN-ZEIGAKU PIC S9(09) COMP-3.
+           05  WS-KAGAKU         PIC S9(09) COMP-3.
+
+       01  WS-EDIT-AREA.
+           05  WS-EDIT-KINGAKU   PIC ZZ,ZZZ,ZZ9.
+           05  WS-WORK-LINE      PIC X(100).
+
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
@@ -97,8 +188,24 @@
            OPEN INPUT  KINTAI-FILE
            OPEN INPUT  KYUYO-MASTER
            OPEN OUTPUT MEISAI-FILE
+           OPEN I-O    YTD-MASTER
+           OPEN OUTPUT NENMATSU-RPT
+           OPEN OUTPUT FURIKAE-FILE
+           OPEN OUTPUT ERROR-FILE
+           PERFORM 1050-SET-SHIHARAI-DT
            PERFORM 1100-READ-KINTAI.
 
+       1050-SET-SHIHARAI-DT.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-SHORI-NENGAPPI
+           MOVE WS-SHORI-NENGAPPI(1:4) TO WS-SHORI-NEN
+           COMPUTE WS-SHIHARAI-DT =
+               WS-SHORI-NENGAPPI * 100 + WS-SHIHARAI-BI
+           IF WS-SHORI-NENGAPPI(5:2) = '12'
+               MOVE 'Y' TO WS-NENMATSU-FLAG
+           ELSE
+               MOVE 'N' TO WS-NENMATSU-FLAG
+           END-IF.
+
        1100-READ-KINTAI.
            READ KINTAI-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
@@ -110,13 +217,22 @@
            READ KYUYO-MASTER
                INVALID KEY
                    ADD 1 TO WS-ERR-CNT
+                   PERFORM 2500-WRITE-ERROR
                NOT INVALID KEY
                    PERFORM 2100-KYUYO-KEISAN
-                   PERFORM 2200-WRITE-MEISAI
+                   IF WS-KOJO-OVER-FLAG = 'Y'
+                       ADD 1 TO WS-ERR-CNT
+                       PERFORM 2510-WRITE-KOJO-ERROR
+                   ELSE
+                       PERFORM 2200-WRITE-MEISAI
+                       PERFORM 2300-YTD-UPDATE
+                       PERFORM 2400-WRITE-FURIKAE
+                   END-IF
            END-READ
            PERFORM 1100-READ-KINTAI.
 
        2100-KYUYO-KEISAN.
+           MOVE 'N' TO WS-KOJO-OVER-FLAG
            MULTIPLY KT-ZANGYO-H  BY KYM-ZANGYO-TAN
                GIVING WS-ZANGYO-TEA
                ON SIZE ERROR MOVE 0 TO WS-ZANGYO-TEA
@@ -128,7 +244,14 @@
            COMPUTE WS-TIKOKU-KOJO = KT-TIKOKU-CNT * 1000
            ADD KYM-KIHON-KYU WS-ZANGYO-TEA WS-KYUJITU-TEA
                GIVING WS-TOTAL-KYU
-           SUBTRACT WS-TIKOKU-KOJO FROM WS-TOTAL-KYU.
+           MOVE WS-TOTAL-KYU TO WS-GROSS-KYU
+           ADD WS-TIKOKU-KOJO KYM-SHOTOKUZEI KYM-KENKO-HOKEN
+               KYM-KOSEI-NENKIN GIVING WS-SOUKOJO
+           IF WS-SOUKOJO > WS-TOTAL-KYU
+               MOVE 'Y' TO WS-KOJO-OVER-FLAG
+           ELSE
+               SUBTRACT WS-SOUKOJO FROM WS-TOTAL-KYU
+           END-IF.
 
        2200-WRITE-MEISAI.
            MOVE KYM-SHAIN-NO  TO MS-SHAIN-NO
@@ -137,11 +260,90 @@
            MOVE WS-ZANGYO-TEA TO MS-ZANGYO-TEA
            MOVE WS-KYUJITU-TEA TO MS-KYUJITU-TEA
            MOVE WS-TIKOKU-KOJO TO MS-TIKOKU-KOJO
+           MOVE KYM-SHOTOKUZEI TO MS-SHOTOKUZEI
+           MOVE KYM-KENKO-HOKEN TO MS-KENKO-HOKEN
+           MOVE KYM-KOSEI-NENKIN TO MS-KOSEI-NENKIN
            MOVE WS-TOTAL-KYU  TO MS-TOTAL-KYU
            WRITE MEISAI-REC
            ADD 1 TO WS-OUTPUT-CNT.
 
+       2300-YTD-UPDATE.
+           MOVE KYM-SHAIN-NO TO YM-SHAIN-NO
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE ZEROS TO YM-YTD-SOUSHI
+                                 YM-YTD-KOJO
+                                 YM-YTD-SHOTOKUZEI
+                                 YM-KOUSHIN-CNT
+                   MOVE WS-SHORI-NEN   TO YM-NENDO
+                   ADD WS-GROSS-KYU    TO YM-YTD-SOUSHI
+                   ADD WS-SOUKOJO      TO YM-YTD-KOJO
+                   ADD KYM-SHOTOKUZEI  TO YM-YTD-SHOTOKUZEI
+                   ADD 1               TO YM-KOUSHIN-CNT
+                   WRITE YTD-REC
+               NOT INVALID KEY
+                   IF YM-NENDO NOT = WS-SHORI-NEN
+                       MOVE ZEROS TO YM-YTD-SOUSHI
+                                     YM-YTD-KOJO
+                                     YM-YTD-SHOTOKUZEI
+                                     YM-KOUSHIN-CNT
+                       MOVE WS-SHORI-NEN TO YM-NENDO
+                   END-IF
+                   ADD WS-GROSS-KYU    TO YM-YTD-SOUSHI
+                   ADD WS-SOUKOJO      TO YM-YTD-KOJO
+                   ADD KYM-SHOTOKUZEI  TO YM-YTD-SHOTOKUZEI
+                   ADD 1               TO YM-KOUSHIN-CNT
+                   REWRITE YTD-REC
+           END-READ
+           IF WS-NENMATSU-FLAG = 'Y'
+               PERFORM 2310-NENMATSU-CHECK
+           END-IF.
+
+       2310-NENMATSU-CHECK.
+           MULTIPLY YM-YTD-SOUSHI BY WS-NENCHO-RITSU
+               GIVING WS-NENKAN-ZEIGAKU
+               ON SIZE ERROR MOVE 0 TO WS-NENKAN-ZEIGAKU
+           END-MULTIPLY
+           SUBTRACT WS-NENKAN-ZEIGAKU FROM YM-YTD-SHOTOKUZEI
+               GIVING WS-KAGAKU
+           MOVE WS-KAGAKU TO WS-EDIT-KINGAKU
+           STRING YM-SHAIN-NO ' 源泉徴収YTD:'
+                  WS-EDIT-KINGAKU
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO NM-LINE
+           WRITE NENMATSU-REC.
+
+       2400-WRITE-FURIKAE.
+           MOVE KYM-KOZA-NO   TO FR-KOZA-NO
+           MOVE WS-TOTAL-KYU  TO FR-KINGAKU
+           MOVE WS-SHIHARAI-DT TO FR-HIDUKE
+           MOVE '1'           TO FR-FURIKAE-KBN
+           MOVE ZEROS         TO FR-RETRY-CNT
+           WRITE FURIKAE-REC.
+
+       2500-WRITE-ERROR.
+           MOVE KT-SHAIN-NO   TO ER-SHAIN-NO
+           MOVE KT-KINMU-DAYS TO ER-KINMU-DAYS
+           MOVE KT-ZANGYO-H   TO ER-ZANGYO-H
+           MOVE KT-KYUJITU-H  TO ER-KYUJITU-H
+           MOVE KT-TIKOKU-CNT TO ER-TIKOKU-CNT
+           MOVE '給与マスタ該当者なし' TO ER-REASON
+           WRITE ERROR-REC.
+
+       2510-WRITE-KOJO-ERROR.
+           MOVE KT-SHAIN-NO   TO ER-SHAIN-NO
+           MOVE KT-KINMU-DAYS TO ER-KINMU-DAYS
+           MOVE KT-ZANGYO-H   TO ER-ZANGYO-H
+           MOVE KT-KYUJITU-H  TO ER-KYUJITU-H
+           MOVE KT-TIKOKU-CNT TO ER-TIKOKU-CNT
+           MOVE '控除額超過'   TO ER-REASON
+           WRITE ERROR-REC.
+
        3000-CLOSE-FILES.
            CLOSE KINTAI-FILE
            CLOSE KYUYO-MASTER
-           CLOSE MEISAI-FILE.
+           CLOSE MEISAI-FILE
+           CLOSE YTD-MASTER
+           CLOSE NENMATSU-RPT
+           CLOSE FURIKAE-FILE
+           CLOSE ERROR-FILE.
