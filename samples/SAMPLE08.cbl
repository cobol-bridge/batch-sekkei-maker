@@ -32,11 +32,27 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-KEKKA-STATUS.
+           SELECT REJECT-RPT ASSIGN TO REJECTRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT HISTORY-LOG ASSIGN TO HISTLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT DUPLICATE-RPT ASSIGN TO DUPRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DUP-STATUS.
+           SELECT CRM-EXPORT ASSIGN TO CRMEXPRT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CRM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  HENKO-FILE
-           RECORD CONTAINS 150 CHARACTERS
+           RECORD CONTAINS 160 CHARACTERS
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS.
        01  HENKO-REC.
@@ -44,7 +60,9 @@
                88  HN-SHINKI     VALUE '1'.
                88  HN-HENKOU     VALUE '2'.
                88  HN-SAKUJO     VALUE '3'.
+               88  HN-TOUGOU     VALUE '4'.
            05  HN-KOKYAKU-CD     PIC X(10).
+           05  HN-TOUGOU-SAKI-CD PIC X(10).
            05  HN-SHIMEI         PIC X(30).
            05  HN-KANA           PIC X(30).
            05  HN-TEL            PIC X(15).
@@ -53,7 +71,7 @@
            05  FILLER            PIC X(06).
 
        FD  KOKYAKU-MASTER
-           RECORD CONTAINS 100 CHARACTERS
+           RECORD CONTAINS 111 CHARACTERS
            LABEL RECORDS ARE STANDARD.
        01  KOKYAKU-REC.
            05  KK-KOKYAKU-CD     PIC X(10).
@@ -61,6 +79,9 @@
            05  KK-KANA           PIC X(30).
            05  KK-TEL            PIC X(15).
            05  KK-TOUROKU-DT     PIC 9(08).
+           05  KK-TOUGOU-SAKI-CD PIC X(10).
+           05  KK-TOUGOU-FLAG    PIC X(01).
+               88  KK-TOUGOU-ZUMI       VALUE 'Y'.
            05  FILLER            PIC X(07).
 
        FD  JUSHO-MASTER
@@ -83,22 +104,84 @@
            05  KL-MSG            PIC X(40).
            05  FILLER            PIC X(08).
 
+       FD  REJECT-RPT
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-REC.
+           05  RJ-KOKYAKU-CD     PIC X(10).
+           05  RJ-SHORI-KBN      PIC X(01).
+           05  RJ-REASON         PIC X(40).
+           05  FILLER            PIC X(09).
+
+       FD  HISTORY-LOG
+           RECORD CONTAINS 240 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  HISTORY-REC.
+           05  HS-KOKYAKU-CD     PIC X(10).
+           05  HS-HENKOU-DT      PIC 9(08).
+           05  HS-BEFORE-IMAGE   PIC X(111).
+           05  HS-AFTER-IMAGE    PIC X(111).
+
+       FD  DUPLICATE-RPT
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  DUP-REC.
+           05  DP-KOKYAKU-CD     PIC X(10).
+           05  DP-SHORI-KBN      PIC X(01).
+           05  DP-MSG            PIC X(40).
+           05  FILLER            PIC X(09).
+
+       FD  CRM-EXPORT
+           RECORD CONTAINS 20 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CRM-REC.
+           05  CE-KOKYAKU-CD     PIC X(10).
+           05  CE-SHORI-KBN      PIC X(01).
+           05  CE-HENKOU-DT      PIC 9(08).
+           05  FILLER            PIC X(01).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-HENKO-STATUS   PIC X(02).
            05  WS-KOKYAKU-STATUS PIC X(02).
            05  WS-JUSHO-STATUS   PIC X(02).
            05  WS-KEKKA-STATUS   PIC X(02).
+           05  WS-REJECT-STATUS  PIC X(02).
+           05  WS-HISTORY-STATUS PIC X(02).
+           05  WS-DUP-STATUS     PIC X(02).
+           05  WS-CRM-STATUS     PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
 
+       01  WS-KOKYAKU-BEFORE     PIC X(111).
+       01  WS-JUSHO-BEFORE       PIC X(80).
+       01  WS-JUSHO-AFTER        PIC X(80).
+
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY OCCURS 2000 TIMES INDEXED BY WS-SEEN-IDX
+                             PIC X(10).
+       01  WS-SEEN-CNT           PIC 9(05) VALUE ZEROS.
+       01  WS-DUP-FLAG           PIC X(01) VALUE 'N'.
+
        01  WS-TODAY              PIC 9(08) VALUE ZEROS.
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-SHINKI-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-HENKOU-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-SAKUJO-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-TOUGOU-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
 
+       01  WS-TOUGOU-SAKI-CD     PIC X(10).
+
+       01  WS-VALIDATE-AREA.
+           05  WS-VALID-FLAG     PIC X(01) VALUE 'Y'.
+           05  WS-TEL-LEN        PIC 9(02).
+           05  WS-YUBINNO-LEN    PIC 9(02).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
@@ -113,6 +196,10 @@
            OPEN I-O    KOKYAKU-MASTER
            OPEN I-O    JUSHO-MASTER
            OPEN OUTPUT KEKKA-LOG
+           OPEN OUTPUT REJECT-RPT
+           OPEN OUTPUT HISTORY-LOG
+           OPEN OUTPUT DUPLICATE-RPT
+           OPEN OUTPUT CRM-EXPORT
            PERFORM 1100-READ-HENKO.
 
        1100-READ-HENKO.
@@ -122,20 +209,70 @@
 
        2000-MAIN-LOOP.
            ADD 1 TO WS-INPUT-CNT
-           EVALUATE TRUE
-               WHEN HN-SHINKI
-                   PERFORM 2100-SHINKI-SHORI
-               WHEN HN-HENKOU
-                   PERFORM 2200-HENKOU-SHORI
-               WHEN HN-SAKUJO
-                   PERFORM 2300-SAKUJO-SHORI
-               WHEN OTHER
-                   MOVE 'N' TO KL-RESULT
-                   MOVE '処理区分不正' TO KL-MSG
-                   PERFORM 9100-WRITE-LOG
-           END-EVALUATE
+           PERFORM 2060-CHECK-DUPLICATE
+           IF WS-DUP-FLAG = 'Y'
+               PERFORM 9400-WRITE-DUPLICATE
+           END-IF
+           MOVE 'Y' TO WS-VALID-FLAG
+           IF HN-SHINKI OR HN-HENKOU
+               PERFORM 2050-VALIDATE-HENKO
+           END-IF
+           IF WS-VALID-FLAG = 'N'
+               PERFORM 9200-WRITE-REJECT
+           ELSE
+               EVALUATE TRUE
+                   WHEN HN-SHINKI
+                       PERFORM 2100-SHINKI-SHORI
+                   WHEN HN-HENKOU
+                       PERFORM 2200-HENKOU-SHORI
+                   WHEN HN-SAKUJO
+                       PERFORM 2300-SAKUJO-SHORI
+                   WHEN HN-TOUGOU
+                       PERFORM 2400-TOUGOU-SHORI
+                   WHEN OTHER
+                       MOVE 'N' TO KL-RESULT
+                       MOVE '処理区分不正' TO KL-MSG
+                       PERFORM 9100-WRITE-LOG
+               END-EVALUATE
+           END-IF
            PERFORM 1100-READ-HENKO.
 
+       2050-VALIDATE-HENKO.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE ZEROS TO WS-TEL-LEN
+           MOVE ZEROS TO WS-YUBINNO-LEN
+           INSPECT HN-TEL TALLYING WS-TEL-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           INSPECT HN-YUBINNO TALLYING WS-YUBINNO-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-TEL-LEN < 10 OR WS-TEL-LEN > 11
+               MOVE 'N' TO WS-VALID-FLAG
+           ELSE
+               IF HN-TEL(1:WS-TEL-LEN) NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF
+           IF WS-YUBINNO-LEN NOT = 7
+               MOVE 'N' TO WS-VALID-FLAG
+           ELSE
+               IF HN-YUBINNO(1:7) NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+       2060-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FLAG
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-CNT
+               IF WS-SEEN-ENTRY(WS-SEEN-IDX) = HN-KOKYAKU-CD
+                   MOVE 'Y' TO WS-DUP-FLAG
+               END-IF
+           END-PERFORM
+           IF WS-DUP-FLAG = 'N' AND WS-SEEN-CNT < 2000
+               ADD 1 TO WS-SEEN-CNT
+               MOVE HN-KOKYAKU-CD TO WS-SEEN-ENTRY(WS-SEEN-CNT)
+           END-IF.
+
        2100-SHINKI-SHORI.
            MOVE HN-KOKYAKU-CD TO KK-KOKYAKU-CD
            MOVE HN-SHIMEI     TO KK-SHIMEI
@@ -147,6 +284,7 @@
                    MOVE 'N' TO KL-RESULT
                    MOVE '顧客CD重複' TO KL-MSG
                    ADD 1 TO WS-ERR-CNT
+                   PERFORM 9100-WRITE-LOG
                NOT INVALID KEY
                    PERFORM 2110-JUSHO-WRITE
            END-WRITE.
@@ -170,9 +308,11 @@
                    ADD 1 TO WS-ERR-CNT
                    PERFORM 9100-WRITE-LOG
                NOT INVALID KEY
+                   MOVE KOKYAKU-REC TO WS-KOKYAKU-BEFORE
                    MOVE HN-SHIMEI TO KK-SHIMEI
                    MOVE HN-TEL    TO KK-TEL
                    REWRITE KOKYAKU-REC
+                   PERFORM 9300-WRITE-HISTORY
                    MOVE 'Y' TO KL-RESULT
                    MOVE '変更完了' TO KL-MSG
                    ADD 1 TO WS-HENKOU-CNT
@@ -181,25 +321,132 @@
 
        2300-SAKUJO-SHORI.
            MOVE HN-KOKYAKU-CD TO KK-KOKYAKU-CD
-           DELETE KOKYAKU-MASTER
+           READ KOKYAKU-MASTER
                INVALID KEY
                    MOVE 'N' TO KL-RESULT
                    MOVE '削除対象不存在' TO KL-MSG
                    ADD 1 TO WS-ERR-CNT
                NOT INVALID KEY
-                   MOVE 'Y' TO KL-RESULT
-                   MOVE '削除完了' TO KL-MSG
-                   ADD 1 TO WS-SAKUJO-CNT
-           END-DELETE
+                   MOVE KOKYAKU-REC TO WS-KOKYAKU-BEFORE
+                   DELETE KOKYAKU-MASTER
+                       INVALID KEY
+                           MOVE 'N' TO KL-RESULT
+                           MOVE '削除対象不存在' TO KL-MSG
+                           ADD 1 TO WS-ERR-CNT
+                       NOT INVALID KEY
+                           PERFORM 9300-WRITE-HISTORY
+                           MOVE 'Y' TO KL-RESULT
+                           MOVE '削除完了' TO KL-MSG
+                           ADD 1 TO WS-SAKUJO-CNT
+                   END-DELETE
+           END-READ
            PERFORM 9100-WRITE-LOG.
 
+       2400-TOUGOU-SHORI.
+           MOVE HN-TOUGOU-SAKI-CD TO WS-TOUGOU-SAKI-CD
+           MOVE WS-TOUGOU-SAKI-CD TO KK-KOKYAKU-CD
+           READ KOKYAKU-MASTER
+               INVALID KEY
+                   MOVE 'N' TO KL-RESULT
+                   MOVE '統合先不存在' TO KL-MSG
+                   ADD 1 TO WS-ERR-CNT
+                   PERFORM 9100-WRITE-LOG
+               NOT INVALID KEY
+                   PERFORM 2410-TOUGOU-MOTO-SHORI
+           END-READ.
+
+       2410-TOUGOU-MOTO-SHORI.
+           MOVE HN-KOKYAKU-CD TO KK-KOKYAKU-CD
+           READ KOKYAKU-MASTER
+               INVALID KEY
+                   MOVE 'N' TO KL-RESULT
+                   MOVE '統合元不存在' TO KL-MSG
+                   ADD 1 TO WS-ERR-CNT
+                   PERFORM 9100-WRITE-LOG
+               NOT INVALID KEY
+                   MOVE KOKYAKU-REC TO WS-KOKYAKU-BEFORE
+                   MOVE WS-TOUGOU-SAKI-CD TO KK-TOUGOU-SAKI-CD
+                   SET KK-TOUGOU-ZUMI TO TRUE
+                   REWRITE KOKYAKU-REC
+                   PERFORM 9300-WRITE-HISTORY
+                   PERFORM 2420-JUSHO-TOUGOU
+                   MOVE 'Y' TO KL-RESULT
+                   MOVE '顧客統合完了' TO KL-MSG
+                   ADD 1 TO WS-TOUGOU-CNT
+                   PERFORM 9100-WRITE-LOG
+           END-READ.
+
+       2420-JUSHO-TOUGOU.
+           MOVE HN-KOKYAKU-CD TO JM-KOKYAKU-CD
+           READ JUSHO-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE JUSHO-REC TO WS-JUSHO-BEFORE
+                   DELETE JUSHO-MASTER
+                   MOVE WS-TOUGOU-SAKI-CD TO JM-KOKYAKU-CD
+                   READ JUSHO-MASTER
+                       INVALID KEY
+                           MOVE WS-TOUGOU-SAKI-CD TO JM-KOKYAKU-CD
+                           MOVE WS-JUSHO-BEFORE(11:8)  TO JM-YUBINNO
+                           MOVE WS-JUSHO-BEFORE(19:50) TO JM-JYUSYO
+                           WRITE JUSHO-REC
+                       NOT INVALID KEY
+                           MOVE WS-JUSHO-BEFORE(11:8)  TO JM-YUBINNO
+                           MOVE WS-JUSHO-BEFORE(19:50) TO JM-JYUSYO
+                           REWRITE JUSHO-REC
+                   END-READ
+                   MOVE JUSHO-REC TO WS-JUSHO-AFTER
+                   PERFORM 9350-WRITE-JUSHO-HISTORY
+           END-READ.
+
        3000-CLOSE-FILES.
            CLOSE HENKO-FILE
            CLOSE KOKYAKU-MASTER
            CLOSE JUSHO-MASTER
-           CLOSE KEKKA-LOG.
+           CLOSE KEKKA-LOG
+           CLOSE REJECT-RPT
+           CLOSE HISTORY-LOG
+           CLOSE DUPLICATE-RPT
+           CLOSE CRM-EXPORT.
 
        9100-WRITE-LOG.
            MOVE HN-KOKYAKU-CD TO KL-KOKYAKU-CD
            MOVE HN-SHORI-KBN  TO KL-SHORI-KBN
-           WRITE KEKKA-REC.
+           WRITE KEKKA-REC
+           IF KL-RESULT = 'Y'
+               PERFORM 9500-WRITE-CRM
+           END-IF.
+
+       9200-WRITE-REJECT.
+           MOVE HN-KOKYAKU-CD TO RJ-KOKYAKU-CD
+           MOVE HN-SHORI-KBN  TO RJ-SHORI-KBN
+           MOVE '電話/郵便番号 形式不正' TO RJ-REASON
+           WRITE REJECT-REC
+           ADD 1 TO WS-ERR-CNT.
+
+       9300-WRITE-HISTORY.
+           MOVE HN-KOKYAKU-CD   TO HS-KOKYAKU-CD
+           MOVE WS-TODAY        TO HS-HENKOU-DT
+           MOVE WS-KOKYAKU-BEFORE TO HS-BEFORE-IMAGE
+           MOVE KOKYAKU-REC      TO HS-AFTER-IMAGE
+           WRITE HISTORY-REC.
+
+       9350-WRITE-JUSHO-HISTORY.
+           MOVE HN-KOKYAKU-CD   TO HS-KOKYAKU-CD
+           MOVE WS-TODAY        TO HS-HENKOU-DT
+           MOVE WS-JUSHO-BEFORE TO HS-BEFORE-IMAGE
+           MOVE WS-JUSHO-AFTER  TO HS-AFTER-IMAGE
+           WRITE HISTORY-REC.
+
+       9400-WRITE-DUPLICATE.
+           MOVE HN-KOKYAKU-CD TO DP-KOKYAKU-CD
+           MOVE HN-SHORI-KBN  TO DP-SHORI-KBN
+           MOVE '同一実行内で複数回出現' TO DP-MSG
+           WRITE DUP-REC.
+
+       9500-WRITE-CRM.
+           MOVE HN-KOKYAKU-CD TO CE-KOKYAKU-CD
+           MOVE HN-SHORI-KBN  TO CE-SHORI-KBN
+           MOVE WS-TODAY      TO CE-HENKOU-DT
+           WRITE CRM-REC.
