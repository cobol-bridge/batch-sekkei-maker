@@ -31,6 +31,19 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-ERROR-STATUS.
+           SELECT ZENNEN-MASTER ASSIGN TO ZENNENMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ZN-JYUMIN-NO
+               FILE STATUS IS WS-ZENNEN-STATUS.
+           SELECT HIKAKU-RPT ASSIGN TO HIKAKURPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HIKAKU-STATUS.
+           SELECT SHUUKEI-RPT ASSIGN TO SHUUKEIRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SHUUKEI-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,7 +57,13 @@
            05  KZ-SHOTOKU-KBN    PIC X(02).
            05  KZ-KAZEI-SHOTOKU  PIC 9(10).
            05  KZ-KOJIN-KOJO     PIC 9(08).
-           05  FILLER            PIC X(48).
+           05  KZ-FUYO-NINZU     PIC 9(02).
+           05  KZ-HAIGUSHA-KBN   PIC X(01).
+               88  KZ-HAIGUSHA-NASHI    VALUE '0'.
+               88  KZ-HAIGUSHA-ARI      VALUE '1'.
+               88  KZ-HAIGUSHA-ROUJIN   VALUE '2'.
+           05  KZ-SHICHOSON-CD   PIC X(06).
+           05  FILLER            PIC X(39).
 
        FD  ZEIRITSU-MASTER
            RECORD CONTAINS 40 CHARACTERS
@@ -79,12 +98,37 @@
            05  ER-MSG            PIC X(40).
            05  FILLER            PIC X(04).
 
+       FD  ZENNEN-MASTER
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ZENNEN-REC.
+           05  ZN-JYUMIN-NO      PIC X(12).
+           05  ZN-GOUKEI         PIC 9(09).
+           05  FILLER            PIC X(09).
+
+       FD  HIKAKU-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  HIKAKU-REC.
+           05  HK-LINE           PIC X(100).
+
+       FD  SHUUKEI-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  SHUUKEI-REC.
+           05  SK-LINE           PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-KAZEI-STATUS   PIC X(02).
            05  WS-ZEIRITSU-STATUS PIC X(02).
            05  WS-NOFU-STATUS    PIC X(02).
            05  WS-ERROR-STATUS   PIC X(02).
+           05  WS-ZENNEN-STATUS  PIC X(02).
+           05  WS-HIKAKU-STATUS  PIC X(02).
+           05  WS-SHUUKEI-STATUS PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
 
        01  WS-WORK-AREA.
@@ -92,10 +136,43 @@
            05  WS-KENMIN-ZEI     PIC S9(09) COMP-3.
            05  WS-SHIMIN-ZEI     PIC S9(09) COMP-3.
            05  WS-GOUKEI         PIC S9(11) COMP-3.
+           05  WS-SOUKOJO        PIC S9(09) COMP-3.
+
+       01  WS-FUYO-KOJO-TANKA    PIC 9(06) VALUE 330000.
+       01  WS-HAIGUSHA-KOJO      PIC 9(06) VALUE 330000.
+       01  WS-HAIGUSHA-KOJO-ROU  PIC 9(06) VALUE 380000.
+
+       01  WS-KBN-TABLE.
+           05  WS-KBN-ENTRY OCCURS 20 TIMES INDEXED BY WS-KBN-IDX.
+               10  KT-SHICHOSON-CD  PIC X(06).
+               10  KT-KENMIN-GOUKEI PIC 9(11).
+               10  KT-SHIMIN-GOUKEI PIC 9(11).
+               10  KT-KENSU         PIC 9(07).
+       01  WS-KBN-CNT            PIC 9(03) VALUE ZEROS.
+       01  WS-KBN-SCAN           PIC 9(03).
+       01  WS-KBN-FOUND-FLAG     PIC X(01).
+           88  WS-KBN-IS-FOUND   VALUE 'Y'.
+
+       01  WS-EDIT-AREA2.
+           05  WS-EDIT-KBN-KENMIN  PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-KBN-SHIMIN  PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-KBN-KENSU   PIC ZZZ,ZZ9.
+           05  WS-SHUUKEI-LINE     PIC X(100).
+
+       01  WS-HIKAKU-WORK.
+           05  WS-ZOUGEN-GAKU    PIC S9(11) COMP-3.
+           05  WS-ZOUGEN-RITSU   PIC S9(05)V99 COMP-3.
+
+       01  WS-EDIT-AREA.
+           05  WS-EDIT-GOUKEI    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-ZENNEN    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-EDIT-RITSU     PIC -ZZZ9.99.
+           05  WS-WORK-LINE      PIC X(100).
 
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-HIKAKU-CNT     PIC 9(07) VALUE ZEROS.
            05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
 
        PROCEDURE DIVISION.
@@ -103,14 +180,18 @@
            PERFORM 1000-OPEN-FILES
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 8000-SHUUKEI-WRITE-ALL
            PERFORM 3000-CLOSE-FILES
            STOP RUN.
 
        1000-OPEN-FILES.
            OPEN INPUT  KAZEI-FILE
            OPEN INPUT  ZEIRITSU-MASTER
+           OPEN INPUT  ZENNEN-MASTER
            OPEN OUTPUT NOFU-FILE
            OPEN OUTPUT ERROR-FILE
+           OPEN OUTPUT HIKAKU-RPT
+           OPEN OUTPUT SHUUKEI-RPT
            PERFORM 1100-READ-KAZEI.
 
        1100-READ-KAZEI.
@@ -132,11 +213,13 @@
            PERFORM 1100-READ-KAZEI.
 
        2100-ZEI-KEISAN.
-           SUBTRACT KZ-KOJIN-KOJO FROM KZ-KAZEI-SHOTOKU
-               GIVING WS-KAZEI-KIGO
-               ON SIZE ERROR
-                   MOVE 0 TO WS-KAZEI-KIGO
-           END-SUBTRACT
+           PERFORM 2110-KOJO-KEISAN
+           IF WS-SOUKOJO > KZ-KAZEI-SHOTOKU
+               MOVE 0 TO WS-KAZEI-KIGO
+           ELSE
+               SUBTRACT WS-SOUKOJO FROM KZ-KAZEI-SHOTOKU
+                   GIVING WS-KAZEI-KIGO
+           END-IF
            COMPUTE WS-KENMIN-ZEI =
                WS-KAZEI-KIGO * ZR-KENMIN-RITSU
            COMPUTE WS-SHIMIN-ZEI =
@@ -144,8 +227,75 @@
            ADD ZR-KINTOWARIMAE TO WS-KENMIN-ZEI
                GIVING WS-GOUKEI
            ADD WS-SHIMIN-ZEI TO WS-GOUKEI
+           PERFORM 2150-HIKAKU-CHECK
+           PERFORM 2170-KBN-ACCUM
            PERFORM 2200-WRITE-NOFU.
 
+       2170-KBN-ACCUM.
+           MOVE 'N' TO WS-KBN-FOUND-FLAG
+           MOVE 1   TO WS-KBN-SCAN
+           PERFORM 2180-KBN-SEARCH
+               UNTIL WS-KBN-SCAN > WS-KBN-CNT
+                   OR WS-KBN-IS-FOUND
+           IF NOT WS-KBN-IS-FOUND
+               ADD 1 TO WS-KBN-CNT
+               SET WS-KBN-IDX TO WS-KBN-CNT
+               MOVE KZ-SHICHOSON-CD TO KT-SHICHOSON-CD (WS-KBN-IDX)
+               MOVE ZEROS TO KT-KENMIN-GOUKEI (WS-KBN-IDX)
+                             KT-SHIMIN-GOUKEI (WS-KBN-IDX)
+                             KT-KENSU         (WS-KBN-IDX)
+           END-IF
+           ADD WS-KENMIN-ZEI TO KT-KENMIN-GOUKEI (WS-KBN-IDX)
+           ADD WS-SHIMIN-ZEI TO KT-SHIMIN-GOUKEI (WS-KBN-IDX)
+           ADD 1             TO KT-KENSU         (WS-KBN-IDX).
+
+       2180-KBN-SEARCH.
+           SET WS-KBN-IDX TO WS-KBN-SCAN
+           IF KT-SHICHOSON-CD (WS-KBN-IDX) = KZ-SHICHOSON-CD
+               MOVE 'Y' TO WS-KBN-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-KBN-SCAN
+           END-IF.
+
+       2110-KOJO-KEISAN.
+           MOVE KZ-KOJIN-KOJO TO WS-SOUKOJO
+           COMPUTE WS-SOUKOJO =
+               WS-SOUKOJO + (KZ-FUYO-NINZU * WS-FUYO-KOJO-TANKA)
+           IF KZ-HAIGUSHA-ARI
+               ADD WS-HAIGUSHA-KOJO TO WS-SOUKOJO
+           END-IF
+           IF KZ-HAIGUSHA-ROUJIN
+               ADD WS-HAIGUSHA-KOJO-ROU TO WS-SOUKOJO
+           END-IF.
+
+       2150-HIKAKU-CHECK.
+           MOVE KZ-JYUMIN-NO TO ZN-JYUMIN-NO
+           READ ZENNEN-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2160-WRITE-HIKAKU
+           END-READ.
+
+       2160-WRITE-HIKAKU.
+           ADD 1 TO WS-HIKAKU-CNT
+           SUBTRACT ZN-GOUKEI FROM WS-GOUKEI GIVING WS-ZOUGEN-GAKU
+           IF ZN-GOUKEI NOT = ZEROS
+               COMPUTE WS-ZOUGEN-RITSU ROUNDED =
+                   (WS-ZOUGEN-GAKU / ZN-GOUKEI) * 100
+           ELSE
+               MOVE ZEROS TO WS-ZOUGEN-RITSU
+           END-IF
+           MOVE WS-GOUKEI TO WS-EDIT-GOUKEI
+           MOVE ZN-GOUKEI TO WS-EDIT-ZENNEN
+           MOVE WS-ZOUGEN-RITSU TO WS-EDIT-RITSU
+           STRING KZ-JYUMIN-NO ' 今年:' WS-EDIT-GOUKEI
+                  ' 前年:' WS-EDIT-ZENNEN
+                  ' 増減率:' WS-EDIT-RITSU '%'
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO HK-LINE
+           WRITE HIKAKU-REC.
+
        2200-WRITE-NOFU.
            MOVE KZ-JYUMIN-NO  TO NF-JYUMIN-NO
            MOVE KZ-SHIMEI     TO NF-SHIMEI
@@ -159,8 +309,28 @@
        3000-CLOSE-FILES.
            CLOSE KAZEI-FILE
            CLOSE ZEIRITSU-MASTER
+           CLOSE ZENNEN-MASTER
            CLOSE NOFU-FILE
-           CLOSE ERROR-FILE.
+           CLOSE ERROR-FILE
+           CLOSE HIKAKU-RPT
+           CLOSE SHUUKEI-RPT.
+
+       8000-SHUUKEI-WRITE-ALL.
+           PERFORM 8010-SHUUKEI-WRITE-ONE
+               VARYING WS-KBN-IDX FROM 1 BY 1
+               UNTIL WS-KBN-IDX > WS-KBN-CNT.
+
+       8010-SHUUKEI-WRITE-ONE.
+           MOVE KT-KENMIN-GOUKEI (WS-KBN-IDX) TO WS-EDIT-KBN-KENMIN
+           MOVE KT-SHIMIN-GOUKEI (WS-KBN-IDX) TO WS-EDIT-KBN-SHIMIN
+           MOVE KT-KENSU         (WS-KBN-IDX) TO WS-EDIT-KBN-KENSU
+           STRING '市町村:' KT-SHICHOSON-CD (WS-KBN-IDX)
+                  ' 県民税:' WS-EDIT-KBN-KENMIN
+                  ' 市民税:' WS-EDIT-KBN-SHIMIN
+                  ' 件数:' WS-EDIT-KBN-KENSU
+               DELIMITED SIZE INTO WS-SHUUKEI-LINE
+           MOVE WS-SHUUKEI-LINE(1:100) TO SK-LINE
+           WRITE SHUUKEI-REC.
 
        9200-WRITE-ERROR.
            MOVE KZ-JYUMIN-NO TO ER-JYUMIN-NO
