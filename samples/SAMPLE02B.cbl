@@ -0,0 +1,117 @@
+      *=================================================================
+      * SAMPLE02B: 口座振替 全銀形式決済抽出バッチ
+      * 概要: SAMPLE02の振替結果ファイルから正常終了('00')分を抽出し
+      *       全銀協標準形式の振替決済ファイルを出力する（SAMPLE02の後処理）
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE02B.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEKKA-FILE ASSIGN TO KEKKAIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KEKKA-STATUS.
+           SELECT GINKO-FILE ASSIGN TO GINKOOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GINKO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEKKA-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  KEKKA-REC.
+           05  KR-KOZA-NO        PIC X(10).
+           05  KR-KINGAKU        PIC 9(10).
+           05  KR-RESULT-CD      PIC X(02).
+           05  KR-MSG            PIC X(40).
+           05  FILLER            PIC X(18).
+
+       FD  GINKO-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  GINKO-REC.
+           05  GK-DATA-KBN       PIC X(01).
+               88  GK-HEADER     VALUE '1'.
+               88  GK-DATA       VALUE '2'.
+               88  GK-TRAILER    VALUE '8'.
+           05  GK-KOZA-NO        PIC X(10).
+           05  GK-KINGAKU        PIC 9(10).
+           05  GK-TORIHIKI-CD    PIC X(04) VALUE '0001'.
+           05  GK-KENSU          PIC 9(07).
+           05  GK-GOUKEI         PIC 9(12).
+           05  FILLER            PIC X(76).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-KEKKA-STATUS   PIC X(02).
+           05  WS-GINKO-STATUS   PIC X(02).
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-SETTLE-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-SETTLE-GOUKEI  PIC 9(12) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAIN-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 2900-TRAILER-WRITE
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  KEKKA-FILE
+           OPEN OUTPUT GINKO-FILE
+           PERFORM 2800-HEADER-WRITE
+           PERFORM 1100-READ-KEKKA.
+
+       1100-READ-KEKKA.
+           READ KEKKA-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           IF KR-RESULT-CD = '00'
+               PERFORM 2100-DATA-WRITE
+           END-IF
+           PERFORM 1100-READ-KEKKA.
+
+       2100-DATA-WRITE.
+           MOVE SPACES      TO GINKO-REC
+           SET GK-DATA       TO TRUE
+           MOVE KR-KOZA-NO   TO GK-KOZA-NO
+           MOVE KR-KINGAKU   TO GK-KINGAKU
+           MOVE '0001'       TO GK-TORIHIKI-CD
+           WRITE GINKO-REC
+           ADD 1             TO WS-SETTLE-CNT
+           ADD KR-KINGAKU    TO WS-SETTLE-GOUKEI.
+
+       2800-HEADER-WRITE.
+           MOVE SPACES      TO GINKO-REC
+           SET GK-HEADER     TO TRUE
+           WRITE GINKO-REC.
+
+       2900-TRAILER-WRITE.
+           MOVE SPACES      TO GINKO-REC
+           SET GK-TRAILER    TO TRUE
+           MOVE WS-SETTLE-CNT    TO GK-KENSU
+           MOVE WS-SETTLE-GOUKEI TO GK-GOUKEI
+           WRITE GINKO-REC.
+
+       3000-CLOSE-FILES.
+           CLOSE KEKKA-FILE
+           CLOSE GINKO-FILE.
