@@ -0,0 +1,158 @@
+      *=================================================================
+      * SAMPLE03B: 賞与計算バッチ
+      * 概要: 賞与入力ファイルを読み込み、給与マスタを参照して
+      *       賞与明細ファイルを出力する（SAMPLE03の賞与モード）
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE03B.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOYO-FILE ASSIGN TO SHOYOIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SHOYO-STATUS.
+           SELECT KYUYO-MASTER ASSIGN TO KYUYOMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KYM-SHAIN-NO
+               FILE STATUS IS WS-KYUYO-STATUS.
+           SELECT SHOYO-MEISAI-FILE ASSIGN TO SHOMEIOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MEISAI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHOYO-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  SHOYO-REC.
+           05  SY-SHAIN-NO       PIC X(08).
+           05  SY-BAISU          PIC 9(02)V9(02).
+           05  SY-SEISEKI-RITSU  PIC 9(01)V9(02).
+           05  FILLER            PIC X(25).
+
+       FD  KYUYO-MASTER
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  KYUYO-REC.
+           05  KYM-SHAIN-NO      PIC X(08).
+           05  KYM-SHIMEI        PIC X(20).
+           05  KYM-KIHON-KYU     PIC S9(07) COMP-3.
+           05  KYM-ZANGYO-TAN    PIC S9(05) COMP-3.
+           05  KYM-KYUJITU-TAN   PIC S9(05) COMP-3.
+           05  KYM-SHOTOKUZEI    PIC S9(07) COMP-3.
+           05  KYM-KENKO-HOKEN   PIC S9(05) COMP-3.
+           05  KYM-KOSEI-NENKIN  PIC S9(05) COMP-3.
+           05  KYM-KOZA-NO       PIC X(10).
+           05  FILLER            PIC X(62).
+
+       FD  SHOYO-MEISAI-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  SHOYO-MEISAI-REC.
+           05  SM-SHAIN-NO       PIC X(08).
+           05  SM-SHIMEI         PIC X(20).
+           05  SM-SOUSHI-GAKU    PIC 9(08).
+           05  SM-KOJO-GAKU      PIC 9(08).
+           05  SM-TOTAL-KYU      PIC 9(08).
+           05  FILLER            PIC X(48).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-SHOYO-STATUS   PIC X(02).
+           05  WS-KYUYO-STATUS   PIC X(02).
+           05  WS-MEISAI-STATUS  PIC X(02).
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+           05  WS-KOJO-OVER-FLAG PIC X(01) VALUE 'N'.
+
+       01  WS-KOJO-RITSU         PIC V99 VALUE .15.
+
+       01  WS-WORK-AREA.
+           05  WS-SOUSHI-GAKU    PIC S9(09) COMP-3.
+           05  WS-KOJO-GAKU      PIC S9(09) COMP-3.
+           05  WS-TOTAL-KYU      PIC S9(09) COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAIN-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  SHOYO-FILE
+           OPEN INPUT  KYUYO-MASTER
+           OPEN OUTPUT SHOYO-MEISAI-FILE
+           PERFORM 1100-READ-SHOYO.
+
+       1100-READ-SHOYO.
+           READ SHOYO-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           MOVE SY-SHAIN-NO TO KYM-SHAIN-NO
+           READ KYUYO-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-ERR-CNT
+               NOT INVALID KEY
+                   PERFORM 2100-SHOYO-KEISAN
+                   IF WS-KOJO-OVER-FLAG = 'Y'
+                       ADD 1 TO WS-ERR-CNT
+                   ELSE
+                       PERFORM 2200-WRITE-MEISAI
+                   END-IF
+           END-READ
+           PERFORM 1100-READ-SHOYO.
+
+       2100-SHOYO-KEISAN.
+           MOVE 'N' TO WS-KOJO-OVER-FLAG
+           MULTIPLY KYM-KIHON-KYU BY SY-BAISU
+               GIVING WS-SOUSHI-GAKU
+               ON SIZE ERROR MOVE 0 TO WS-SOUSHI-GAKU
+           END-MULTIPLY
+           MULTIPLY WS-SOUSHI-GAKU BY SY-SEISEKI-RITSU
+               GIVING WS-SOUSHI-GAKU
+               ON SIZE ERROR MOVE 0 TO WS-SOUSHI-GAKU
+           END-MULTIPLY
+           MULTIPLY WS-SOUSHI-GAKU BY WS-KOJO-RITSU
+               GIVING WS-KOJO-GAKU
+               ON SIZE ERROR MOVE 0 TO WS-KOJO-GAKU
+           END-MULTIPLY
+           IF WS-KOJO-GAKU > WS-SOUSHI-GAKU
+               MOVE 'Y' TO WS-KOJO-OVER-FLAG
+           ELSE
+               SUBTRACT WS-KOJO-GAKU FROM WS-SOUSHI-GAKU
+                   GIVING WS-TOTAL-KYU
+           END-IF.
+
+       2200-WRITE-MEISAI.
+           MOVE KYM-SHAIN-NO  TO SM-SHAIN-NO
+           MOVE KYM-SHIMEI    TO SM-SHIMEI
+           MOVE WS-SOUSHI-GAKU TO SM-SOUSHI-GAKU
+           MOVE WS-KOJO-GAKU  TO SM-KOJO-GAKU
+           MOVE WS-TOTAL-KYU  TO SM-TOTAL-KYU
+           WRITE SHOYO-MEISAI-REC
+           ADD 1 TO WS-OUTPUT-CNT.
+
+       3000-CLOSE-FILES.
+           CLOSE SHOYO-FILE
+           CLOSE KYUYO-MASTER
+           CLOSE SHOYO-MEISAI-FILE.
