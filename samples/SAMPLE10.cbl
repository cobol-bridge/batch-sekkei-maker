@@ -31,6 +31,31 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-SUMMARY-STATUS.
+           SELECT ALERT-FEED ASSIGN TO ALERTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+           SELECT ERRHIST-MASTER ASSIGN TO ERRHISTM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EH-KEY
+               FILE STATUS IS WS-ERRHIST-STATUS.
+           SELECT TREND-RPT ASSIGN TO TRENDRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TREND-STATUS.
+           SELECT MATRIX-RPT ASSIGN TO MATRIXRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MATRIX-STATUS.
+           SELECT TICKET-EXPORT ASSIGN TO TICKETOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TICKET-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -75,13 +100,115 @@
        01  SUMMARY-REC.
            05  SR-LINE           PIC X(80).
 
+       FD  ALERT-FEED
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ALERT-REC.
+           05  AL-PROGRAM-ID     PIC X(08).
+           05  AL-ERROR-CD       PIC X(06).
+           05  AL-HASSEI-DT      PIC 9(08).
+           05  AL-HASSEI-TM      PIC 9(06).
+           05  FILLER            PIC X(52).
+
+       FD  ERRHIST-MASTER
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ERRHIST-REC.
+           05  EH-KEY.
+               10  EH-ERROR-CD   PIC X(06).
+               10  EH-HASSEI-DT  PIC 9(08).
+           05  EH-CNT            PIC 9(07).
+           05  FILLER            PIC X(19).
+
+       FD  TREND-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  TREND-REC.
+           05  TR-LINE           PIC X(80).
+
+       FD  MATRIX-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  MATRIX-REC.
+           05  MX-LINE           PIC X(80).
+
+       FD  TICKET-EXPORT
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  TICKET-REC.
+           05  TK-PROGRAM-ID     PIC X(08).
+           05  TK-ERROR-CD       PIC X(06).
+           05  TK-HASSEI-DT      PIC 9(08).
+           05  TK-HASSEI-TM      PIC 9(06).
+           05  TK-TAISYO         PIC X(30).
+           05  FILLER            PIC X(62).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 61 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-REC.
+           05  CK-LAST-PROGRAM   PIC X(08).
+           05  CK-REC-CNT        PIC 9(07).
+           05  CK-CRITICAL-CNT   PIC 9(07).
+           05  CK-WARNING-CNT    PIC 9(07).
+           05  CK-INFO-CNT       PIC 9(07).
+           05  CK-UNKNOWN-CNT    PIC 9(07).
+           05  CK-PREV-TANTO     PIC X(06).
+           05  CK-SUB-ERR-CNT    PIC 9(05).
+           05  FILLER            PIC X(07).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-ERRLOG-STATUS  PIC X(02).
            05  WS-ERRCD-STATUS   PIC X(02).
            05  WS-DETAIL-STATUS  PIC X(02).
            05  WS-SUMMARY-STATUS PIC X(02).
+           05  WS-ALERT-STATUS   PIC X(02).
+           05  WS-ERRHIST-STATUS PIC X(02).
+           05  WS-TREND-STATUS   PIC X(02).
+           05  WS-MATRIX-STATUS  PIC X(02).
+           05  WS-TICKET-STATUS  PIC X(02).
+           05  WS-CKPT-STATUS    PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+           05  WS-HIST-EOF       PIC X(01) VALUE 'N'.
+           05  WS-CKPT-EOF-FLAG  PIC X(01) VALUE 'N'.
+
+       01  WS-RESTART-CNT        PIC 9(07) VALUE ZEROS.
+       01  WS-SKIP-CNT           PIC 9(07) VALUE ZEROS.
+       01  WS-CKPT-INTERVAL      PIC 9(05) VALUE 500.
+       01  WS-CKPT-QUOT          PIC 9(07) VALUE ZEROS.
+       01  WS-CKPT-REM           PIC 9(05) VALUE ZEROS.
+
+       01  WS-RETURN-CODE        PIC 9(04) VALUE ZEROS.
+
+       01  WS-TODAY              PIC 9(08) VALUE ZEROS.
+       01  WS-TREND-START        PIC 9(08) VALUE ZEROS.
+       01  WS-LILIAN-DT          PIC 9(07).
+
+       01  WS-CODE-TABLE.
+           05  WS-CODE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-CODE-IDX  PIC X(06).
+       01  WS-CODE-CNT           PIC 9(05) VALUE ZEROS.
+       01  WS-CODE-SCAN          PIC 9(05) VALUE ZEROS.
+       01  WS-CODE-FOUND-FLAG    PIC X(01) VALUE 'N'.
+           88  WS-CODE-IS-FOUND  VALUE 'Y'.
+
+       01  WS-PROG-TABLE.
+           05  WS-PROG-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-PROG-IDX.
+               10  WS-PROG-ID    PIC X(08).
+               10  WS-PROG-H     PIC 9(07) VALUE ZEROS.
+               10  WS-PROG-W     PIC 9(07) VALUE ZEROS.
+               10  WS-PROG-I     PIC 9(07) VALUE ZEROS.
+       01  WS-PROG-CNT           PIC 9(05) VALUE ZEROS.
+       01  WS-PROG-SCAN          PIC 9(05) VALUE ZEROS.
+       01  WS-PROG-FOUND-FLAG    PIC X(01) VALUE 'N'.
+           88  WS-PROG-IS-FOUND  VALUE 'Y'.
 
        01  WS-PREV-TANTO         PIC X(06) VALUE SPACES.
 
@@ -92,34 +219,102 @@
            05  WS-INFO-CNT       PIC 9(07) VALUE ZEROS.
            05  WS-UNKNOWN-CNT    PIC 9(07) VALUE ZEROS.
            05  WS-SUB-ERR-CNT    PIC 9(05) VALUE ZEROS.
+           05  WS-CTL-CHECK-CNT  PIC 9(07) VALUE ZEROS.
 
        01  WS-EDIT-AREA.
            05  WS-EDIT-CNT       PIC ZZZ,ZZ9.
+           05  WS-EDIT-CNT-H     PIC ZZZ,ZZ9.
+           05  WS-EDIT-CNT-W     PIC ZZZ,ZZ9.
+           05  WS-EDIT-CNT-I     PIC ZZZ,ZZ9.
            05  WS-WORK-LINE      PIC X(132).
 
        PROCEDURE DIVISION.
        0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-LILIAN-DT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) - 7
+           COMPUTE WS-TREND-START =
+               FUNCTION DATE-OF-INTEGER(WS-LILIAN-DT)
            PERFORM 1000-OPEN-FILES
            PERFORM 9000-DETAIL-HEADER
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
-           PERFORM 2900-TANTO-BREAK
+           IF WS-PREV-TANTO NOT = SPACES
+               PERFORM 2900-TANTO-BREAK
+           END-IF
            PERFORM 9100-SUMMARY-OUTPUT
+           PERFORM 9300-TREND-REPORT
+           PERFORM 9400-MATRIX-REPORT
+           PERFORM 9500-CONTROL-BALANCE
            PERFORM 3000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
 
        1000-OPEN-FILES.
+           PERFORM 1200-CHECK-RESTART
            OPEN INPUT  ERR-LOG-FILE
            OPEN INPUT  ERRCD-MASTER
-           OPEN OUTPUT DETAIL-RPT
-           OPEN OUTPUT SUMMARY-RPT
-           PERFORM 1100-READ-ERRLOG.
+           IF WS-RESTART-CNT > ZEROS
+               OPEN EXTEND DETAIL-RPT
+               OPEN EXTEND SUMMARY-RPT
+               OPEN EXTEND ALERT-FEED
+               OPEN EXTEND TREND-RPT
+               OPEN EXTEND MATRIX-RPT
+               OPEN EXTEND TICKET-EXPORT
+           ELSE
+               OPEN OUTPUT DETAIL-RPT
+               OPEN OUTPUT SUMMARY-RPT
+               OPEN OUTPUT ALERT-FEED
+               OPEN OUTPUT TREND-RPT
+               OPEN OUTPUT MATRIX-RPT
+               OPEN OUTPUT TICKET-EXPORT
+           END-IF
+           OPEN I-O    ERRHIST-MASTER
+           IF WS-RESTART-CNT > ZEROS
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE WS-RESTART-CNT TO WS-INPUT-CNT
+           PERFORM 1100-READ-ERRLOG
+           IF WS-RESTART-CNT > ZEROS
+               PERFORM 1250-SKIP-AHEAD
+                   UNTIL WS-SKIP-CNT >= WS-RESTART-CNT
+                       OR WS-EOF-FLAG = 'Y'
+           END-IF.
 
        1100-READ-ERRLOG.
            READ ERR-LOG-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
            END-READ.
 
+       1200-CHECK-RESTART.
+           MOVE ZEROS TO WS-RESTART-CNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM 1210-READ-CKPT-REC
+                   UNTIL WS-CKPT-EOF-FLAG = 'Y'
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       1210-READ-CKPT-REC.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-FLAG
+               NOT AT END
+                   MOVE CK-REC-CNT      TO WS-RESTART-CNT
+                   MOVE CK-CRITICAL-CNT TO WS-CRITICAL-CNT
+                   MOVE CK-WARNING-CNT  TO WS-WARNING-CNT
+                   MOVE CK-INFO-CNT     TO WS-INFO-CNT
+                   MOVE CK-UNKNOWN-CNT  TO WS-UNKNOWN-CNT
+                   MOVE CK-PREV-TANTO   TO WS-PREV-TANTO
+                   MOVE CK-SUB-ERR-CNT  TO WS-SUB-ERR-CNT
+           END-READ.
+
+       1250-SKIP-AHEAD.
+           ADD 1 TO WS-SKIP-CNT
+           PERFORM 1100-READ-ERRLOG.
+
        2000-MAIN-LOOP.
            ADD 1 TO WS-INPUT-CNT
            IF WS-PREV-TANTO NOT = EL-TANTOSYA-CD
@@ -139,16 +334,92 @@
                    EVALUATE TRUE
                        WHEN EM-CRITICAL
                            ADD 1 TO WS-CRITICAL-CNT
+                           PERFORM 9200-WRITE-ALERT
+                           PERFORM 9250-WRITE-TICKET
                        WHEN EM-WARNING
                            ADD 1 TO WS-WARNING-CNT
                        WHEN OTHER
                            ADD 1 TO WS-INFO-CNT
                    END-EVALUATE
+                   PERFORM 2170-MATRIX-UPDATE
            END-READ
            ADD 1 TO WS-SUB-ERR-CNT
            PERFORM 2100-DETAIL-WRITE
+           PERFORM 2150-HISTORY-UPDATE
+           DIVIDE WS-INPUT-CNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = ZEROS
+               PERFORM 8000-WRITE-CHECKPOINT
+           END-IF
            PERFORM 1100-READ-ERRLOG.
 
+       2170-MATRIX-UPDATE.
+           MOVE 'N' TO WS-PROG-FOUND-FLAG
+           MOVE 1   TO WS-PROG-SCAN
+           PERFORM 2175-MATRIX-SEARCH
+               UNTIL WS-PROG-SCAN > WS-PROG-CNT
+                   OR WS-PROG-IS-FOUND
+           IF NOT WS-PROG-IS-FOUND AND WS-PROG-CNT < 100
+               ADD 1 TO WS-PROG-CNT
+               SET WS-PROG-IDX TO WS-PROG-CNT
+               MOVE EL-PROGRAM-ID TO WS-PROG-ID (WS-PROG-IDX)
+               MOVE ZEROS TO WS-PROG-H (WS-PROG-IDX)
+                             WS-PROG-W (WS-PROG-IDX)
+                             WS-PROG-I (WS-PROG-IDX)
+               MOVE 'Y' TO WS-PROG-FOUND-FLAG
+           END-IF
+           IF WS-PROG-IS-FOUND
+               EVALUATE TRUE
+                   WHEN EM-CRITICAL
+                       ADD 1 TO WS-PROG-H (WS-PROG-IDX)
+                   WHEN EM-WARNING
+                       ADD 1 TO WS-PROG-W (WS-PROG-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WS-PROG-I (WS-PROG-IDX)
+               END-EVALUATE
+           END-IF.
+
+       2175-MATRIX-SEARCH.
+           SET WS-PROG-IDX TO WS-PROG-SCAN
+           IF WS-PROG-ID (WS-PROG-IDX) = EL-PROGRAM-ID
+               MOVE 'Y' TO WS-PROG-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-PROG-SCAN
+           END-IF.
+
+       2150-HISTORY-UPDATE.
+           PERFORM 2160-REMEMBER-CODE
+           MOVE EL-ERROR-CD TO EH-ERROR-CD
+           MOVE WS-TODAY    TO EH-HASSEI-DT
+           READ ERRHIST-MASTER
+               INVALID KEY
+                   MOVE 1 TO EH-CNT
+                   WRITE ERRHIST-REC
+               NOT INVALID KEY
+                   ADD 1 TO EH-CNT
+                   REWRITE ERRHIST-REC
+           END-READ.
+
+       2160-REMEMBER-CODE.
+           MOVE 'N' TO WS-CODE-FOUND-FLAG
+           MOVE 1   TO WS-CODE-SCAN
+           PERFORM 2165-CODE-SEARCH
+               UNTIL WS-CODE-SCAN > WS-CODE-CNT
+                   OR WS-CODE-IS-FOUND
+           IF NOT WS-CODE-IS-FOUND AND WS-CODE-CNT < 200
+               ADD 1 TO WS-CODE-CNT
+               SET WS-CODE-IDX TO WS-CODE-CNT
+               MOVE EL-ERROR-CD TO WS-CODE-ENTRY (WS-CODE-IDX)
+           END-IF.
+
+       2165-CODE-SEARCH.
+           SET WS-CODE-IDX TO WS-CODE-SCAN
+           IF WS-CODE-ENTRY (WS-CODE-IDX) = EL-ERROR-CD
+               MOVE 'Y' TO WS-CODE-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-CODE-SCAN
+           END-IF.
+
        2100-DETAIL-WRITE.
            STRING EL-HASSEI-DT(1:4) '-' EL-HASSEI-DT(5:2)
                   '-' EL-HASSEI-DT(7:2) ' '
@@ -169,11 +440,123 @@
            MOVE WS-WORK-LINE(1:80) TO SR-LINE
            WRITE SUMMARY-REC.
 
+       9200-WRITE-ALERT.
+           MOVE EL-PROGRAM-ID TO AL-PROGRAM-ID
+           MOVE EL-ERROR-CD   TO AL-ERROR-CD
+           MOVE EL-HASSEI-DT  TO AL-HASSEI-DT
+           MOVE EL-HASSEI-TM  TO AL-HASSEI-TM
+           WRITE ALERT-REC.
+
+       9250-WRITE-TICKET.
+           MOVE EL-PROGRAM-ID TO TK-PROGRAM-ID
+           MOVE EL-ERROR-CD   TO TK-ERROR-CD
+           MOVE EL-HASSEI-DT  TO TK-HASSEI-DT
+           MOVE EL-HASSEI-TM  TO TK-HASSEI-TM
+           MOVE EM-TAISYO     TO TK-TAISYO
+           WRITE TICKET-REC.
+
+       9300-TREND-REPORT.
+           MOVE ALL '-' TO TR-LINE
+           WRITE TREND-REC
+           PERFORM VARYING WS-CODE-IDX FROM 1 BY 1
+                   UNTIL WS-CODE-IDX > WS-CODE-CNT
+               PERFORM 9310-TREND-FOR-CODE
+           END-PERFORM.
+
+       9310-TREND-FOR-CODE.
+           MOVE WS-CODE-ENTRY(WS-CODE-IDX) TO EH-ERROR-CD
+           MOVE WS-TREND-START              TO EH-HASSEI-DT
+           MOVE 'N'                         TO WS-HIST-EOF
+           START ERRHIST-MASTER KEY IS NOT LESS THAN EH-KEY
+               INVALID KEY MOVE 'Y' TO WS-HIST-EOF
+           END-START
+           PERFORM 9320-TREND-READ-NEXT
+               UNTIL WS-HIST-EOF = 'Y'.
+
+       9320-TREND-READ-NEXT.
+           READ ERRHIST-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-HIST-EOF
+               NOT AT END
+                   IF EH-ERROR-CD NOT = WS-CODE-ENTRY(WS-CODE-IDX)
+                   OR EH-HASSEI-DT > WS-TODAY
+                       MOVE 'Y' TO WS-HIST-EOF
+                   ELSE
+                       STRING 'コード:' EH-ERROR-CD
+                              '  日付:' EH-HASSEI-DT
+                              '  件数:' EH-CNT
+                           DELIMITED SIZE INTO WS-WORK-LINE
+                       MOVE WS-WORK-LINE(1:80) TO TR-LINE
+                       WRITE TREND-REC
+                   END-IF
+           END-READ.
+
+       9400-MATRIX-REPORT.
+           MOVE 'プログラム別 重大度別件数' TO MX-LINE
+           WRITE MATRIX-REC
+           MOVE ALL '-' TO MX-LINE
+           WRITE MATRIX-REC
+           PERFORM 9410-MATRIX-WRITE-ONE
+               VARYING WS-PROG-IDX FROM 1 BY 1
+               UNTIL WS-PROG-IDX > WS-PROG-CNT.
+
+       9410-MATRIX-WRITE-ONE.
+           MOVE WS-PROG-H (WS-PROG-IDX) TO WS-EDIT-CNT-H
+           MOVE WS-PROG-W (WS-PROG-IDX) TO WS-EDIT-CNT-W
+           MOVE WS-PROG-I (WS-PROG-IDX) TO WS-EDIT-CNT-I
+           STRING WS-PROG-ID (WS-PROG-IDX) DELIMITED SIZE
+                  '  H:' DELIMITED SIZE
+                  WS-EDIT-CNT-H DELIMITED SIZE
+                  '  W:' DELIMITED SIZE
+                  WS-EDIT-CNT-W DELIMITED SIZE
+                  '  I:' DELIMITED SIZE
+                  WS-EDIT-CNT-I DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:80) TO MX-LINE
+           WRITE MATRIX-REC.
+
        3000-CLOSE-FILES.
            CLOSE ERR-LOG-FILE
            CLOSE ERRCD-MASTER
            CLOSE DETAIL-RPT
-           CLOSE SUMMARY-RPT.
+           CLOSE SUMMARY-RPT
+           CLOSE ALERT-FEED
+           CLOSE ERRHIST-MASTER
+           CLOSE TREND-RPT
+           CLOSE MATRIX-RPT
+           CLOSE TICKET-EXPORT
+           PERFORM 3050-CLEAR-CHECKPOINT.
+
+       3050-CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       8000-WRITE-CHECKPOINT.
+           MOVE EL-PROGRAM-ID    TO CK-LAST-PROGRAM
+           MOVE WS-INPUT-CNT     TO CK-REC-CNT
+           MOVE WS-CRITICAL-CNT  TO CK-CRITICAL-CNT
+           MOVE WS-WARNING-CNT   TO CK-WARNING-CNT
+           MOVE WS-INFO-CNT      TO CK-INFO-CNT
+           MOVE WS-UNKNOWN-CNT   TO CK-UNKNOWN-CNT
+           MOVE WS-PREV-TANTO    TO CK-PREV-TANTO
+           MOVE WS-SUB-ERR-CNT   TO CK-SUB-ERR-CNT
+           WRITE CHECKPOINT-REC.
+
+       9500-CONTROL-BALANCE.
+           COMPUTE WS-CTL-CHECK-CNT =
+               WS-CRITICAL-CNT + WS-WARNING-CNT
+               + WS-INFO-CNT + WS-UNKNOWN-CNT
+           MOVE ALL '=' TO SR-LINE
+           WRITE SUMMARY-REC
+           IF WS-INPUT-CNT = WS-CTL-CHECK-CNT
+               MOVE '突合判定      :OK' TO SR-LINE
+               MOVE ZEROS TO WS-RETURN-CODE
+           ELSE
+               MOVE '突合判定      :NG 件数不一致' TO SR-LINE
+               MOVE 90 TO WS-RETURN-CODE
+           END-IF
+           WRITE SUMMARY-REC.
 
        9000-DETAIL-HEADER.
            MOVE '日時                重要度 ' &
