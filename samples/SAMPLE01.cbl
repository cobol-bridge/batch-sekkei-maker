@@ -1,113 +1,429 @@
-      *------------------------------------------------------
-      * SAMPLE01.CBL
-      * 売上ファイル集計バッチ（テスト用サンプル）
-      *------------------------------------------------------
+      *=================================================================
+      * SAMPLE01: 売上ファイル集計バッチ
+      * 概要: 売上トランザクションを読み込み、得意先マスタを照合して
+      *       得意先別に集計し、集計ファイルを出力する
+      *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE01.
-       AUTHOR.     SUZUKI.
+       AUTHOR. SUZUKI.
+       DATE-WRITTEN. 2026-04-04.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT URIAGE-FILE ASSIGN TO 'URIAGE.DAT'
-               ORGANIZATION IS SEQUENTIAL.
-           SELECT TOKUISAKI-FILE ASSIGN TO 'TOKUISAKI.DAT'
+           SELECT URIAGE-FILE ASSIGN TO URIAGEIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-URIAGE-STATUS.
+           SELECT TOKUISAKI-FILE ASSIGN TO TOKUISMST
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS TK-CODE.
-           SELECT SHUUKEI-FILE ASSIGN TO 'SHUUKEI.DAT'
-               ORGANIZATION IS SEQUENTIAL.
+               RECORD KEY IS TK-CODE
+               FILE STATUS IS WS-TOKUISAKI-STATUS.
+           SELECT SHUUKEI-FILE ASSIGN TO SHUUKEOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SHUUKEI-STATUS.
+           SELECT AREA-FILE ASSIGN TO AREAOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AREA-FL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJECTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CONTROL-RPT ASSIGN TO CONTROLRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD URIAGE-FILE
-           RECORDING MODE IS F
-           RECORD CONTAINS 100 CHARACTERS.
-       01 URIAGE-REC.
-          05 UR-CODE        PIC X(10).
-          05 UR-TOKUISAKI   PIC X(10).
-          05 UR-KINGAKU     PIC 9(8).
-          05 UR-DATE        PIC 9(8).
-          05 FILLER         PIC X(64).
-
-       FD TOKUISAKI-FILE
-           RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS.
-       01 TOKUISAKI-REC.
-          05 TK-CODE        PIC X(10).
-          05 TK-NAME        PIC X(40).
-          05 TK-AREA        PIC X(10).
-          05 FILLER         PIC X(20).
-
-       FD SHUUKEI-FILE
-           RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS.
-       01 SHUUKEI-REC.
-          05 SK-TOKUISAKI   PIC X(10).
-          05 SK-GOUKEI      PIC 9(10).
-          05 SK-KENSU       PIC 9(5).
-          05 FILLER         PIC X(55).
+       FD  URIAGE-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  URIAGE-REC.
+           05  UR-CODE           PIC X(10).
+           05  UR-TOKUISAKI      PIC X(10).
+           05  UR-KINGAKU        PIC 9(08).
+           05  UR-DATE           PIC 9(08).
+           05  FILLER            PIC X(64).
+
+       FD  TOKUISAKI-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TOKUISAKI-REC.
+           05  TK-CODE           PIC X(10).
+           05  TK-NAME           PIC X(40).
+           05  TK-AREA           PIC X(10).
+           05  FILLER            PIC X(20).
+
+       FD  SHUUKEI-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  SHUUKEI-REC.
+           05  SK-TOKUISAKI      PIC X(10).
+           05  SK-GOUKEI         PIC 9(10).
+           05  SK-KENSU          PIC 9(05).
+           05  FILLER            PIC X(55).
+
+       FD  AREA-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  AREA-REC.
+           05  AR-AREA           PIC X(10).
+           05  AR-GOUKEI         PIC 9(11).
+           05  AR-KENSU          PIC 9(06).
+           05  FILLER            PIC X(53).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 95 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-REC.
+           05  CK-LAST-CODE          PIC X(10).
+           05  CK-REC-CNT            PIC 9(07).
+           05  CK-CTL-IN-KINGAKU     PIC 9(12).
+           05  CK-CTL-SHUUKEI-KINGAKU PIC 9(12).
+           05  CK-CTL-SHUUKEI-KENSU  PIC 9(07).
+           05  CK-CTL-REJECT-KINGAKU PIC 9(12).
+           05  CK-REJECT-CNT         PIC 9(07).
+           05  CK-PREV-TOKUISAKI     PIC X(10).
+           05  CK-SUB-GOUKEI         PIC 9(10).
+           05  CK-SUB-KENSU          PIC 9(05).
+           05  FILLER                PIC X(03).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-REC.
+           05  RJ-CODE           PIC X(10).
+           05  RJ-TOKUISAKI      PIC X(10).
+           05  RJ-KINGAKU        PIC 9(08).
+           05  RJ-REASON-CD      PIC X(02).
+           05  RJ-REASON-MSG     PIC X(20).
+           05  FILLER            PIC X(10).
+
+       FD  CONTROL-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-REC.
+           05  CR-LINE           PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 WS-EOF-FLAG       PIC X(1) VALUE '0'.
-          88 WS-EOF         VALUE '1'.
-       01 WS-GOUKEI         PIC 9(10) VALUE ZERO.
-       01 WS-KENSU          PIC 9(5)  VALUE ZERO.
-       01 WS-RETURN-CODE    PIC 9(4)  VALUE ZERO.
+       01  WS-FLAGS.
+           05  WS-URIAGE-STATUS    PIC X(02).
+           05  WS-TOKUISAKI-STATUS PIC X(02).
+           05  WS-SHUUKEI-STATUS   PIC X(02).
+           05  WS-AREA-FL-STATUS   PIC X(02).
+           05  WS-CKPT-STATUS      PIC X(02).
+           05  WS-REJECT-STATUS    PIC X(02).
+           05  WS-CONTROL-STATUS   PIC X(02).
+           05  WS-EOF-FLAG         PIC X(01) VALUE 'N'.
+           05  WS-CKPT-EOF-FLAG    PIC X(01) VALUE 'N'.
 
-       PROCEDURE DIVISION.
+       01  WS-RESTART-CNT        PIC 9(07) VALUE ZEROS.
+       01  WS-SKIP-CNT           PIC 9(07) VALUE ZEROS.
+       01  WS-CKPT-INTERVAL      PIC 9(05) VALUE 500.
+       01  WS-CKPT-QUOT          PIC 9(07) VALUE ZEROS.
+       01  WS-CKPT-REM           PIC 9(05) VALUE ZEROS.
+
+       01  WS-KINGAKU-LIMIT      PIC 9(08) VALUE 50000000.
+       01  WS-VALID-FLAG         PIC X(01) VALUE 'Y'.
+           88  WS-KINGAKU-OK     VALUE 'Y'.
+       01  WS-REJECT-CNT         PIC 9(07) VALUE ZEROS.
+
+       01  WS-CTL-TOTALS.
+           05  WS-CTL-IN-KINGAKU      PIC 9(12) VALUE ZEROS.
+           05  WS-CTL-SHUUKEI-KINGAKU PIC 9(12) VALUE ZEROS.
+           05  WS-CTL-SHUUKEI-KENSU   PIC 9(07) VALUE ZEROS.
+           05  WS-CTL-REJECT-KINGAKU  PIC 9(12) VALUE ZEROS.
+           05  WS-CTL-CHECK-KINGAKU   PIC 9(12) VALUE ZEROS.
+           05  WS-CTL-CHECK-KENSU     PIC 9(07) VALUE ZEROS.
 
+       01  WS-WORK-LINE          PIC X(100).
+       01  WS-EDIT-AREA.
+           05  WS-EDIT-CNT       PIC ZZZ,ZZ9.
+           05  WS-EDIT-KINGAKU   PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       01  WS-PREV-TOKUISAKI     PIC X(10) VALUE SPACES.
+
+       01  WS-SUBTOTAL.
+           05  WS-SUB-GOUKEI     PIC 9(10) VALUE ZEROS.
+           05  WS-SUB-KENSU      PIC 9(05) VALUE ZEROS.
+
+       01  WS-AREA-TABLE.
+           05  WS-AREA-ENTRY OCCURS 50 TIMES INDEXED BY WS-AREA-IDX.
+               10  AT-AREA-CD    PIC X(10).
+               10  AT-GOUKEI     PIC 9(11).
+               10  AT-KENSU      PIC 9(06).
+       01  WS-AREA-CNT           PIC 9(03) VALUE ZEROS.
+       01  WS-AREA-SCAN          PIC 9(03).
+       01  WS-AREA-FOUND-FLAG    PIC X(01).
+           88  WS-AREA-IS-FOUND  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
+
+       01  WS-RETURN-CODE        PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
        0000-MAIN.
-           PERFORM 1000-INIT
+           PERFORM 1000-OPEN-FILES
            PERFORM 2000-MAIN-LOOP
-               UNTIL WS-EOF
-           PERFORM 3000-END
+               UNTIL WS-EOF-FLAG = 'Y'
+           IF WS-PREV-TOKUISAKI NOT = SPACES
+               PERFORM 2900-TOKUISAKI-BREAK
+           END-IF
+           PERFORM 2930-AREA-WRITE-ALL
+           PERFORM 4000-CONTROL-REPORT
+           PERFORM 3000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
 
-       1000-INIT.
+       1000-OPEN-FILES.
+           PERFORM 1200-CHECK-RESTART
            OPEN INPUT  URIAGE-FILE
            OPEN I-O    TOKUISAKI-FILE
-           OPEN OUTPUT SHUUKEI-FILE
-           PERFORM 1100-READ-URIAGE.
+           IF WS-RESTART-CNT > ZEROS
+               OPEN EXTEND SHUUKEI-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT SHUUKEI-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           OPEN OUTPUT AREA-FILE
+           IF WS-RESTART-CNT > ZEROS
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT CONTROL-RPT
+           MOVE WS-RESTART-CNT TO WS-INPUT-CNT
+           PERFORM 1100-READ-URIAGE
+           IF WS-RESTART-CNT > ZEROS
+               PERFORM 1250-SKIP-AHEAD
+                   UNTIL WS-SKIP-CNT >= WS-RESTART-CNT
+                       OR WS-EOF-FLAG = 'Y'
+           END-IF.
 
        1100-READ-URIAGE.
            READ URIAGE-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       1200-CHECK-RESTART.
+           MOVE ZEROS TO WS-RESTART-CNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM 1210-READ-CKPT-REC
+                   UNTIL WS-CKPT-EOF-FLAG = 'Y'
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       1210-READ-CKPT-REC.
+           READ CHECKPOINT-FILE
                AT END
-                   MOVE '1' TO WS-EOF-FLAG
+                   MOVE 'Y' TO WS-CKPT-EOF-FLAG
                NOT AT END
-                   CONTINUE
+                   MOVE CK-REC-CNT             TO WS-RESTART-CNT
+                   MOVE CK-CTL-IN-KINGAKU      TO WS-CTL-IN-KINGAKU
+                   MOVE CK-CTL-SHUUKEI-KINGAKU TO WS-CTL-SHUUKEI-KINGAKU
+                   MOVE CK-CTL-SHUUKEI-KENSU   TO WS-CTL-SHUUKEI-KENSU
+                   MOVE CK-CTL-REJECT-KINGAKU  TO WS-CTL-REJECT-KINGAKU
+                   MOVE CK-REJECT-CNT          TO WS-REJECT-CNT
+                   MOVE CK-PREV-TOKUISAKI      TO WS-PREV-TOKUISAKI
+                   MOVE CK-SUB-GOUKEI          TO WS-SUB-GOUKEI
+                   MOVE CK-SUB-KENSU           TO WS-SUB-KENSU
            END-READ.
 
+       1250-SKIP-AHEAD.
+           ADD 1 TO WS-SKIP-CNT
+           PERFORM 1100-READ-URIAGE.
+
        2000-MAIN-LOOP.
-           PERFORM 2100-GET-TOKUISAKI
-           PERFORM 2200-SHUUKEI
+           ADD 1 TO WS-INPUT-CNT
+           ADD UR-KINGAKU TO WS-CTL-IN-KINGAKU
+           PERFORM 2050-VALIDATE-KINGAKU
+           IF WS-KINGAKU-OK
+               IF WS-PREV-TOKUISAKI NOT = UR-TOKUISAKI
+                   IF WS-PREV-TOKUISAKI NOT = SPACES
+                       PERFORM 2900-TOKUISAKI-BREAK
+                   END-IF
+                   MOVE UR-TOKUISAKI TO WS-PREV-TOKUISAKI
+                   MOVE ZEROS TO WS-SUB-GOUKEI WS-SUB-KENSU
+               END-IF
+               PERFORM 2100-GET-TOKUISAKI
+               PERFORM 2200-SHUUKEI
+           ELSE
+               PERFORM 9200-WRITE-REJECT
+           END-IF
+           DIVIDE WS-INPUT-CNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = ZEROS
+               PERFORM 8000-WRITE-CHECKPOINT
+           END-IF
            PERFORM 1100-READ-URIAGE.
 
+       2050-VALIDATE-KINGAKU.
+           MOVE 'Y' TO WS-VALID-FLAG
+           IF UR-KINGAKU = ZEROS
+               MOVE 'N'  TO WS-VALID-FLAG
+               MOVE '01' TO RJ-REASON-CD
+               MOVE '金額ゼロ' TO RJ-REASON-MSG
+           ELSE
+               IF UR-KINGAKU > WS-KINGAKU-LIMIT
+                   MOVE 'N'  TO WS-VALID-FLAG
+                   MOVE '02' TO RJ-REASON-CD
+                   MOVE '金額上限超過' TO RJ-REASON-MSG
+               END-IF
+           END-IF.
+
        2100-GET-TOKUISAKI.
            MOVE UR-TOKUISAKI TO TK-CODE
            READ TOKUISAKI-FILE
                INVALID KEY
-                   MOVE 99 TO WS-RETURN-CODE
-                   PERFORM 9000-ERROR
+                   ADD 1 TO WS-ERR-CNT
                NOT INVALID KEY
-                   CONTINUE
+                   PERFORM 2150-AREA-ACCUM
            END-READ.
 
+       2150-AREA-ACCUM.
+           MOVE 'N' TO WS-AREA-FOUND-FLAG
+           MOVE 1   TO WS-AREA-SCAN
+           PERFORM 2160-AREA-SEARCH
+               UNTIL WS-AREA-SCAN > WS-AREA-CNT
+                   OR WS-AREA-IS-FOUND
+           IF NOT WS-AREA-IS-FOUND AND WS-AREA-CNT < 50
+               ADD 1 TO WS-AREA-CNT
+               SET WS-AREA-IDX TO WS-AREA-CNT
+               MOVE TK-AREA TO AT-AREA-CD (WS-AREA-IDX)
+               MOVE ZEROS   TO AT-GOUKEI (WS-AREA-IDX)
+                               AT-KENSU (WS-AREA-IDX)
+               MOVE 'Y' TO WS-AREA-FOUND-FLAG
+           END-IF
+           IF WS-AREA-IS-FOUND
+               ADD UR-KINGAKU TO AT-GOUKEI (WS-AREA-IDX)
+               ADD 1          TO AT-KENSU  (WS-AREA-IDX)
+           END-IF.
+
+       2160-AREA-SEARCH.
+           SET WS-AREA-IDX TO WS-AREA-SCAN
+           IF AT-AREA-CD (WS-AREA-IDX) = TK-AREA
+               MOVE 'Y' TO WS-AREA-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-AREA-SCAN
+           END-IF.
+
        2200-SHUUKEI.
-           ADD UR-KINGAKU TO WS-GOUKEI
-           ADD 1          TO WS-KENSU
-           MOVE UR-TOKUISAKI TO SK-TOKUISAKI
-           MOVE WS-GOUKEI    TO SK-GOUKEI
-           MOVE WS-KENSU     TO SK-KENSU
+           ADD UR-KINGAKU TO WS-SUB-GOUKEI
+           ADD 1          TO WS-SUB-KENSU.
+
+       2900-TOKUISAKI-BREAK.
+           MOVE WS-PREV-TOKUISAKI TO SK-TOKUISAKI
+           MOVE WS-SUB-GOUKEI     TO SK-GOUKEI
+           MOVE WS-SUB-KENSU      TO SK-KENSU
            WRITE SHUUKEI-REC
-               ON SIZE ERROR
-                   PERFORM 9000-ERROR
-           END-WRITE.
+           ADD 1 TO WS-OUTPUT-CNT
+           ADD WS-SUB-GOUKEI TO WS-CTL-SHUUKEI-KINGAKU
+           ADD WS-SUB-KENSU  TO WS-CTL-SHUUKEI-KENSU.
+
+       2930-AREA-WRITE-ALL.
+           PERFORM 2940-AREA-WRITE-ONE
+               VARYING WS-AREA-IDX FROM 1 BY 1
+               UNTIL WS-AREA-IDX > WS-AREA-CNT.
+
+       2940-AREA-WRITE-ONE.
+           MOVE AT-AREA-CD (WS-AREA-IDX) TO AR-AREA
+           MOVE AT-GOUKEI  (WS-AREA-IDX) TO AR-GOUKEI
+           MOVE AT-KENSU   (WS-AREA-IDX) TO AR-KENSU
+           WRITE AREA-REC.
 
-       3000-END.
+       3000-CLOSE-FILES.
            CLOSE URIAGE-FILE
            CLOSE TOKUISAKI-FILE
-           CLOSE SHUUKEI-FILE.
+           CLOSE SHUUKEI-FILE
+           CLOSE AREA-FILE
+           CLOSE REJECT-FILE
+           CLOSE CONTROL-RPT
+           PERFORM 3050-CLEAR-CHECKPOINT.
+
+       3050-CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       8000-WRITE-CHECKPOINT.
+           MOVE UR-CODE                TO CK-LAST-CODE
+           MOVE WS-INPUT-CNT           TO CK-REC-CNT
+           MOVE WS-CTL-IN-KINGAKU      TO CK-CTL-IN-KINGAKU
+           MOVE WS-CTL-SHUUKEI-KINGAKU TO CK-CTL-SHUUKEI-KINGAKU
+           MOVE WS-CTL-SHUUKEI-KENSU   TO CK-CTL-SHUUKEI-KENSU
+           MOVE WS-CTL-REJECT-KINGAKU  TO CK-CTL-REJECT-KINGAKU
+           MOVE WS-REJECT-CNT          TO CK-REJECT-CNT
+           MOVE WS-PREV-TOKUISAKI      TO CK-PREV-TOKUISAKI
+           MOVE WS-SUB-GOUKEI          TO CK-SUB-GOUKEI
+           MOVE WS-SUB-KENSU           TO CK-SUB-KENSU
+           WRITE CHECKPOINT-REC.
+
+       4000-CONTROL-REPORT.
+           COMPUTE WS-CTL-CHECK-KINGAKU =
+               WS-CTL-SHUUKEI-KINGAKU + WS-CTL-REJECT-KINGAKU
+           COMPUTE WS-CTL-CHECK-KENSU =
+               WS-CTL-SHUUKEI-KENSU + WS-REJECT-CNT
+           MOVE '===== 売上集計 突合結果 =====' TO CR-LINE
+           WRITE CONTROL-REC
+           MOVE WS-INPUT-CNT TO WS-EDIT-CNT
+           STRING '入力件数      :' WS-EDIT-CNT
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO CR-LINE
+           WRITE CONTROL-REC
+           MOVE WS-CTL-IN-KINGAKU TO WS-EDIT-KINGAKU
+           STRING '入力金額合計  :' WS-EDIT-KINGAKU
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO CR-LINE
+           WRITE CONTROL-REC
+           MOVE WS-CTL-CHECK-KENSU TO WS-EDIT-CNT
+           STRING '集計+除外件数 :' WS-EDIT-CNT
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO CR-LINE
+           WRITE CONTROL-REC
+           MOVE WS-CTL-CHECK-KINGAKU TO WS-EDIT-KINGAKU
+           STRING '集計+除外金額 :' WS-EDIT-KINGAKU
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO CR-LINE
+           WRITE CONTROL-REC
+           IF WS-INPUT-CNT = WS-CTL-CHECK-KENSU
+               AND WS-CTL-IN-KINGAKU = WS-CTL-CHECK-KINGAKU
+               MOVE '判定          :OK' TO CR-LINE
+               MOVE ZEROS TO WS-RETURN-CODE
+           ELSE
+               MOVE '判定          :NG 突合不一致' TO CR-LINE
+               MOVE 90 TO WS-RETURN-CODE
+           END-IF
+           WRITE CONTROL-REC.
+
+       9200-WRITE-REJECT.
+           MOVE UR-CODE      TO RJ-CODE
+           MOVE UR-TOKUISAKI TO RJ-TOKUISAKI
+           MOVE UR-KINGAKU   TO RJ-KINGAKU
+           WRITE REJECT-REC
+           ADD 1 TO WS-REJECT-CNT
+           ADD UR-KINGAKU TO WS-CTL-REJECT-KINGAKU.
 
        9000-ERROR.
            DISPLAY 'ERROR OCCURRED CODE=' WS-RETURN-CODE
