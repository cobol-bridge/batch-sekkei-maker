@@ -27,6 +27,22 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-KEKKA-STATUS.
+           SELECT FOLLOWUP-FILE ASSIGN TO FOLLOWUP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FOLLOWUP-STATUS.
+           SELECT OPTIONAL RETRY-IN-FILE ASSIGN TO RETRYIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RETRYIN-STATUS.
+           SELECT RETRY-OUT-FILE ASSIGN TO RETRYOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RETRYOUT-STATUS.
+           SELECT RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,7 +54,11 @@
            05  FR-KOZA-NO        PIC X(10).
            05  FR-KINGAKU        PIC 9(10).
            05  FR-HIDUKE         PIC 9(08).
-           05  FILLER            PIC X(52).
+           05  FR-FURIKAE-KBN    PIC X(01).
+               88  FR-TSUUJYOU   VALUE '1'.
+               88  FR-TEIKI      VALUE '2'.
+           05  FR-RETRY-CNT      PIC 9(02).
+           05  FILLER            PIC X(49).
 
        FD  KOZA-MASTER
            RECORD CONTAINS 100 CHARACTERS
@@ -48,7 +68,7 @@
            05  KM-MEIGI          PIC X(40).
            05  KM-ZANDAKA        PIC S9(13) COMP-3.
            05  KM-STATUS         PIC X(01).
-           05  FILLER            PIC X(36).
+           05  FILLER            PIC X(42).
 
        FD  KEKKA-FILE
            RECORD CONTAINS 80 CHARACTERS
@@ -61,30 +81,106 @@
            05  KR-MSG            PIC X(40).
            05  FILLER            PIC X(18).
 
+       FD  FOLLOWUP-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  FOLLOWUP-REC.
+           05  FU-KOZA-NO        PIC X(10).
+           05  FU-KINGAKU        PIC 9(10).
+           05  FU-SHORTFALL      PIC 9(10).
+           05  FU-HIDUKE         PIC 9(08).
+           05  FILLER            PIC X(02).
+
+       FD  RETRY-IN-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  RETRY-IN-REC.
+           05  RI-KOZA-NO        PIC X(10).
+           05  RI-KINGAKU        PIC 9(10).
+           05  RI-HIDUKE         PIC 9(08).
+           05  RI-FURIKAE-KBN    PIC X(01).
+           05  RI-RETRY-CNT      PIC 9(02).
+           05  FILLER            PIC X(49).
+
+       FD  RETRY-OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  RETRY-OUT-REC.
+           05  RO-KOZA-NO        PIC X(10).
+           05  RO-KINGAKU        PIC 9(10).
+           05  RO-HIDUKE         PIC 9(08).
+           05  RO-FURIKAE-KBN    PIC X(01).
+           05  RO-RETRY-CNT      PIC 9(02).
+           05  FILLER            PIC X(49).
+
+       FD  RECON-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  RECON-REC.
+           05  RC-LINE           PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
-           05  WS-FURIKAE-STATUS PIC X(02).
-           05  WS-KOZA-STATUS    PIC X(02).
-           05  WS-KEKKA-STATUS   PIC X(02).
-           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+           05  WS-FURIKAE-STATUS  PIC X(02).
+           05  WS-KOZA-STATUS     PIC X(02).
+           05  WS-KEKKA-STATUS    PIC X(02).
+           05  WS-FOLLOWUP-STATUS PIC X(02).
+           05  WS-RETRYIN-STATUS  PIC X(02).
+           05  WS-RETRYOUT-STATUS PIC X(02).
+           05  WS-RECON-STATUS    PIC X(02).
+           05  WS-EOF-FLAG        PIC X(01) VALUE 'N'.
+           05  WS-RETRY-EOF-FLAG  PIC X(01) VALUE 'N'.
 
        01  WS-COUNTERS.
            05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
            05  WS-OK-CNT         PIC 9(07) VALUE ZEROS.
            05  WS-NG-CNT         PIC 9(07) VALUE ZEROS.
+           05  WS-PARTIAL-CNT    PIC 9(07) VALUE ZEROS.
+           05  WS-RETRY-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-RETRY-GIVEUP-CNT PIC 9(07) VALUE ZEROS.
+
+       01  WS-MAX-RETRY          PIC 9(02) VALUE 3.
+
+       01  WS-WORK-KINGAKU       PIC 9(10).
+       01  WS-ZANDAKA-MAE        PIC S9(13) COMP-3.
+       01  WS-COLLECTED          PIC S9(13) COMP-3.
+       01  WS-SHORTFALL          PIC S9(13) COMP-3.
+
+       01  WS-RECON-TOTALS.
+           05  WS-OPEN-BAL-TOTAL  PIC S9(15) COMP-3 VALUE ZEROS.
+           05  WS-CLOSE-BAL-TOTAL PIC S9(15) COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-DEBITED   PIC S9(15) COMP-3 VALUE ZEROS.
+           05  WS-BAL-MOVEMENT    PIC S9(15) COMP-3 VALUE ZEROS.
+
+       01  WS-RETURN-CODE         PIC 9(04) VALUE ZEROS.
+
+       01  WS-EDIT-AREA.
+           05  WS-EDIT-CNT        PIC ZZZ,ZZ9.
+           05  WS-EDIT-KINGAKU    PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05  WS-WORK-LINE       PIC X(100).
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-OPEN-FILES
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 5000-RETRY-PROCESSING
+           PERFORM 6000-RECON-REPORT
            PERFORM 3000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
 
        1000-OPEN-FILES.
            OPEN INPUT  FURIKAE-FILE
            OPEN I-O    KOZA-MASTER
            OPEN OUTPUT KEKKA-FILE
+           OPEN OUTPUT FOLLOWUP-FILE
+           OPEN OUTPUT RETRY-OUT-FILE
+           OPEN OUTPUT RECON-RPT
            PERFORM 1100-READ-FURIKAE.
 
        1100-READ-FURIKAE.
@@ -94,27 +190,34 @@
 
        2000-MAIN-LOOP.
            ADD 1 TO WS-INPUT-CNT
+           PERFORM 2050-PROCESS-ONE
+           PERFORM 1100-READ-FURIKAE.
+
+       2050-PROCESS-ONE.
            MOVE FR-KOZA-NO TO KM-KOZA-NO
            READ KOZA-MASTER
                INVALID KEY
                    PERFORM 2200-KOZA-NOT-FOUND
                NOT INVALID KEY
                    PERFORM 2100-FURIKAE-SHORI
-           END-READ
-           PERFORM 1100-READ-FURIKAE.
+           END-READ.
 
        2100-FURIKAE-SHORI.
            IF KM-STATUS = '1'
                MOVE FR-KINGAKU TO WS-WORK-KINGAKU
-               SUBTRACT FR-KINGAKU FROM KM-ZANDAKA
-                   ON SIZE ERROR
-                       PERFORM 2300-ZANDAKA-FUSOKU
-                   NOT ON SIZE ERROR
-                       REWRITE KOZA-REC
-                       MOVE '00' TO KR-RESULT-CD
-                       MOVE '振替正常終了' TO KR-MSG
-                       ADD 1 TO WS-OK-CNT
-               END-SUBTRACT
+               MOVE KM-ZANDAKA TO WS-ZANDAKA-MAE
+               IF FR-KINGAKU > KM-ZANDAKA
+                   PERFORM 2300-ZANDAKA-FUSOKU
+               ELSE
+                   SUBTRACT FR-KINGAKU FROM KM-ZANDAKA
+                   REWRITE KOZA-REC
+                   MOVE '00' TO KR-RESULT-CD
+                   MOVE '振替正常終了' TO KR-MSG
+                   ADD 1 TO WS-OK-CNT
+                   ADD WS-ZANDAKA-MAE TO WS-OPEN-BAL-TOTAL
+                   ADD KM-ZANDAKA     TO WS-CLOSE-BAL-TOTAL
+                   ADD FR-KINGAKU     TO WS-TOTAL-DEBITED
+               END-IF
            ELSE
                MOVE '10' TO KR-RESULT-CD
                MOVE '口座利用停止' TO KR-MSG
@@ -129,19 +232,131 @@
            PERFORM 9100-WRITE-KEKKA.
 
        2300-ZANDAKA-FUSOKU.
+           IF FR-TEIKI
+               PERFORM 2310-ZANDAKA-BUBUN-SHUNOU
+           ELSE
+               IF FR-RETRY-CNT < WS-MAX-RETRY
+                   PERFORM 2320-WRITE-RETRY
+               ELSE
+                   MOVE '30' TO KR-RESULT-CD
+                   MOVE '残高不足(再試行上限)' TO KR-MSG
+                   ADD 1 TO WS-NG-CNT
+                   ADD 1 TO WS-RETRY-GIVEUP-CNT
+               END-IF
+           END-IF.
+
+       2320-WRITE-RETRY.
+           ADD 1 TO FR-RETRY-CNT
+           MOVE FR-KOZA-NO     TO RO-KOZA-NO
+           MOVE FR-KINGAKU     TO RO-KINGAKU
+           MOVE FR-HIDUKE      TO RO-HIDUKE
+           MOVE FR-FURIKAE-KBN TO RO-FURIKAE-KBN
+           MOVE FR-RETRY-CNT   TO RO-RETRY-CNT
+           WRITE RETRY-OUT-REC
            MOVE '30' TO KR-RESULT-CD
-           MOVE '残高不足' TO KR-MSG
+           MOVE '残高不足(再試行登録)' TO KR-MSG
            ADD 1 TO WS-NG-CNT
-           PERFORM 9100-WRITE-KEKKA.
+           ADD 1 TO WS-RETRY-CNT.
+
+       2310-ZANDAKA-BUBUN-SHUNOU.
+           MOVE WS-ZANDAKA-MAE TO WS-COLLECTED
+           SUBTRACT WS-COLLECTED FROM FR-KINGAKU GIVING WS-SHORTFALL
+           MOVE ZEROS TO KM-ZANDAKA
+           REWRITE KOZA-REC
+           MOVE '31' TO KR-RESULT-CD
+           MOVE '残高不足のため一部収納' TO KR-MSG
+           ADD 1 TO WS-PARTIAL-CNT
+           ADD WS-ZANDAKA-MAE TO WS-OPEN-BAL-TOTAL
+           ADD KM-ZANDAKA     TO WS-CLOSE-BAL-TOTAL
+           ADD WS-COLLECTED   TO WS-TOTAL-DEBITED
+           PERFORM 9200-WRITE-FOLLOWUP.
+
+       5000-RETRY-PROCESSING.
+           OPEN INPUT RETRY-IN-FILE
+           IF WS-RETRYIN-STATUS = '00'
+               PERFORM 5100-READ-RETRYIN
+               PERFORM 5200-RETRY-MAIN-LOOP
+                   UNTIL WS-RETRY-EOF-FLAG = 'Y'
+               CLOSE RETRY-IN-FILE
+           END-IF.
+
+       5100-READ-RETRYIN.
+           READ RETRY-IN-FILE
+               AT END MOVE 'Y' TO WS-RETRY-EOF-FLAG
+           END-READ.
+
+       5200-RETRY-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           MOVE RI-KOZA-NO     TO FR-KOZA-NO
+           MOVE RI-KINGAKU     TO FR-KINGAKU
+           MOVE RI-HIDUKE      TO FR-HIDUKE
+           MOVE RI-FURIKAE-KBN TO FR-FURIKAE-KBN
+           MOVE RI-RETRY-CNT   TO FR-RETRY-CNT
+           PERFORM 2050-PROCESS-ONE
+           PERFORM 5100-READ-RETRYIN.
+
+       6000-RECON-REPORT.
+           COMPUTE WS-BAL-MOVEMENT =
+               WS-OPEN-BAL-TOTAL - WS-CLOSE-BAL-TOTAL
+           MOVE '===== 口座振替 突合結果 =====' TO RC-LINE
+           WRITE RECON-REC
+           MOVE WS-OK-CNT TO WS-EDIT-CNT
+           STRING '正常件数      :' WS-EDIT-CNT
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO RC-LINE
+           WRITE RECON-REC
+           MOVE WS-PARTIAL-CNT TO WS-EDIT-CNT
+           STRING '一部収納件数  :' WS-EDIT-CNT
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO RC-LINE
+           WRITE RECON-REC
+           MOVE WS-NG-CNT TO WS-EDIT-CNT
+           STRING '不成立件数    :' WS-EDIT-CNT
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO RC-LINE
+           WRITE RECON-REC
+           MOVE WS-OPEN-BAL-TOTAL TO WS-EDIT-KINGAKU
+           STRING '引落前残高合計:' WS-EDIT-KINGAKU
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO RC-LINE
+           WRITE RECON-REC
+           MOVE WS-CLOSE-BAL-TOTAL TO WS-EDIT-KINGAKU
+           STRING '引落後残高合計:' WS-EDIT-KINGAKU
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO RC-LINE
+           WRITE RECON-REC
+           MOVE WS-TOTAL-DEBITED TO WS-EDIT-KINGAKU
+           STRING '引落金額合計  :' WS-EDIT-KINGAKU
+               DELIMITED SIZE INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE(1:100) TO RC-LINE
+           WRITE RECON-REC
+           IF WS-BAL-MOVEMENT = WS-TOTAL-DEBITED
+               MOVE '判定          :OK' TO RC-LINE
+               MOVE ZEROS TO WS-RETURN-CODE
+           ELSE
+               STRING '判定          :NG ' '残高突合不一致'
+                   DELIMITED SIZE INTO WS-WORK-LINE
+               MOVE WS-WORK-LINE(1:100) TO RC-LINE
+               MOVE 90 TO WS-RETURN-CODE
+           END-IF
+           WRITE RECON-REC.
 
        3000-CLOSE-FILES.
            CLOSE FURIKAE-FILE
            CLOSE KOZA-MASTER
-           CLOSE KEKKA-FILE.
+           CLOSE KEKKA-FILE
+           CLOSE FOLLOWUP-FILE
+           CLOSE RETRY-OUT-FILE
+           CLOSE RECON-RPT.
 
        9100-WRITE-KEKKA.
            MOVE FR-KOZA-NO  TO KR-KOZA-NO
            MOVE FR-KINGAKU  TO KR-KINGAKU
            WRITE KEKKA-REC.
 
-       01  WS-WORK-KINGAKU   PIC 9(10).
+       9200-WRITE-FOLLOWUP.
+           MOVE FR-KOZA-NO    TO FU-KOZA-NO
+           MOVE FR-KINGAKU    TO FU-KINGAKU
+           MOVE WS-SHORTFALL  TO FU-SHORTFALL
+           MOVE FR-HIDUKE     TO FU-HIDUKE
+           WRITE FOLLOWUP-REC.
