@@ -0,0 +1,126 @@
+      *=================================================================
+      * SAMPLE02P: 口座振替 事前通知抽出バッチ
+      * 概要: 振替依頼ファイルと口座マスタを照合し、実際の引落しより前に
+      *       案内する事前通知ファイルを出力する（SAMPLE02の事前処理）
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE02P.
+       AUTHOR. BATCH-SYSTEM.
+       DATE-WRITTEN. 2026-04-04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FURIKAE-FILE ASSIGN TO FURIKAEIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FURIKAE-STATUS.
+           SELECT KOZA-MASTER ASSIGN TO KOZAMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KM-KOZA-NO
+               FILE STATUS IS WS-KOZA-STATUS.
+           SELECT JIZEN-FILE ASSIGN TO JIZENOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JIZEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FURIKAE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  FURIKAE-REC.
+           05  FR-KOZA-NO        PIC X(10).
+           05  FR-KINGAKU        PIC 9(10).
+           05  FR-HIDUKE         PIC 9(08).
+           05  FR-FURIKAE-KBN    PIC X(01).
+           05  FR-RETRY-CNT      PIC 9(02).
+           05  FILLER            PIC X(49).
+
+       FD  KOZA-MASTER
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  KOZA-REC.
+           05  KM-KOZA-NO        PIC X(10).
+           05  KM-MEIGI          PIC X(40).
+           05  KM-ZANDAKA        PIC S9(13) COMP-3.
+           05  KM-STATUS         PIC X(01).
+           05  FILLER            PIC X(42).
+
+       FD  JIZEN-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  JIZEN-REC.
+           05  JZ-KOZA-NO        PIC X(10).
+           05  JZ-MEIGI          PIC X(40).
+           05  JZ-KINGAKU        PIC 9(10).
+           05  JZ-HIKIOTOSHI-DT  PIC 9(08).
+           05  JZ-TSUCHI-DT      PIC 9(08).
+           05  FILLER            PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-FURIKAE-STATUS PIC X(02).
+           05  WS-KOZA-STATUS    PIC X(02).
+           05  WS-JIZEN-STATUS   PIC X(02).
+           05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-NOTICE-DAYS        PIC 9(02) VALUE 5.
+       01  WS-LILIAN-DT          PIC 9(07).
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-CNT      PIC 9(07) VALUE ZEROS.
+           05  WS-OUTPUT-CNT     PIC 9(07) VALUE ZEROS.
+           05  WS-ERR-CNT        PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAIN-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+           PERFORM 3000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  FURIKAE-FILE
+           OPEN INPUT  KOZA-MASTER
+           OPEN OUTPUT JIZEN-FILE
+           PERFORM 1100-READ-FURIKAE.
+
+       1100-READ-FURIKAE.
+           READ FURIKAE-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       2000-MAIN-LOOP.
+           ADD 1 TO WS-INPUT-CNT
+           MOVE FR-KOZA-NO TO KM-KOZA-NO
+           READ KOZA-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-ERR-CNT
+               NOT INVALID KEY
+                   PERFORM 2100-WRITE-JIZEN
+           END-READ
+           PERFORM 1100-READ-FURIKAE.
+
+       2100-WRITE-JIZEN.
+           MOVE FR-KOZA-NO   TO JZ-KOZA-NO
+           MOVE KM-MEIGI     TO JZ-MEIGI
+           MOVE FR-KINGAKU   TO JZ-KINGAKU
+           MOVE FR-HIDUKE    TO JZ-HIKIOTOSHI-DT
+           COMPUTE WS-LILIAN-DT =
+               FUNCTION INTEGER-OF-DATE(FR-HIDUKE) - WS-NOTICE-DAYS
+           COMPUTE JZ-TSUCHI-DT = FUNCTION DATE-OF-INTEGER(WS-LILIAN-DT)
+           WRITE JIZEN-REC
+           ADD 1 TO WS-OUTPUT-CNT.
+
+       3000-CLOSE-FILES.
+           CLOSE FURIKAE-FILE
+           CLOSE KOZA-MASTER
+           CLOSE JIZEN-FILE.
