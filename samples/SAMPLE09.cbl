@@ -27,6 +27,19 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
+           SELECT EXCEPTION-RPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT NISYU-LASTWEEK ASSIGN TO NISYULWK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LW-BUMON-CD
+               FILE STATUS IS WS-LASTWK-STATUS.
+           SELECT CSV-RPT ASSIGN TO CSVOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -53,7 +66,11 @@
            05  NM-URIAGE-SU      PIC S9(09) COMP-3.
            05  NM-URIAGE-KINGAKU PIC S9(13) COMP-3.
            05  NM-KOSHIN-DT      PIC 9(08).
-           05  FILLER            PIC X(35).
+           05  NM-MTD-SU         PIC S9(09) COMP-3.
+           05  NM-MTD-KINGAKU    PIC S9(13) COMP-3.
+           05  NM-YTD-SU         PIC S9(09) COMP-3.
+           05  NM-YTD-KINGAKU    PIC S9(13) COMP-3.
+           05  FILLER            PIC X(12).
 
        FD  REPORT-FILE
            RECORD CONTAINS 100 CHARACTERS
@@ -62,20 +79,62 @@
        01  REPORT-REC.
            05  RP-LINE           PIC X(100).
 
+       FD  EXCEPTION-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXCEPTION-REC.
+           05  EX-BUMON-CD       PIC X(04).
+           05  EX-URIAGE-SU      PIC ZZZ,ZZZ,ZZ9.
+           05  EX-URIAGE-KINGAKU PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER            PIC X(50).
+
+       FD  NISYU-LASTWEEK
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  LASTWEEK-REC.
+           05  LW-BUMON-CD       PIC X(04).
+           05  LW-URIAGE-SU      PIC S9(09) COMP-3.
+           05  LW-URIAGE-KINGAKU PIC S9(13) COMP-3.
+           05  FILLER            PIC X(24).
+
+       FD  CSV-RPT
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CSV-REC.
+           05  CV-LINE           PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-URIAGE-STATUS  PIC X(02).
            05  WS-NISYU-STATUS   PIC X(02).
            05  WS-REPORT-STATUS  PIC X(02).
+           05  WS-EXCP-STATUS    PIC X(02).
+           05  WS-LASTWK-STATUS  PIC X(02).
+           05  WS-CSV-STATUS     PIC X(02).
            05  WS-EOF-FLAG       PIC X(01) VALUE 'N'.
 
+       01  WS-CSV-EDIT.
+           05  WS-CSV-SU         PIC -(10)9.
+           05  WS-CSV-KINGAKU    PIC -(12)9.
+
+       01  WS-TREND-AREA.
+           05  WS-TREND-PCT      PIC S999V99 COMP-3.
+           05  WS-EDIT-PCT       PIC -ZZ9.99.
+
        01  WS-PREV-BUMON        PIC X(04) VALUE SPACES.
+       01  WS-PREV-SHOHIN       PIC X(10) VALUE SPACES.
        01  WS-TODAY             PIC 9(08) VALUE ZEROS.
 
        01  WS-SUBTOTAL.
            05  WS-SUB-SU         PIC S9(11) COMP-3.
            05  WS-SUB-KINGAKU    PIC S9(15) COMP-3.
 
+       01  WS-SHOHIN-SUBTOTAL.
+           05  WS-SHOHIN-SU      PIC S9(09) COMP-3.
+           05  WS-SHOHIN-KINGAKU PIC S9(13) COMP-3.
+
        01  WS-TOTAL.
            05  WS-TOT-SU         PIC S9(13) COMP-3.
            05  WS-TOT-KINGAKU    PIC S9(17) COMP-3.
@@ -98,7 +157,12 @@
            PERFORM 9000-HEADER-WRITE
            PERFORM 2000-MAIN-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
-           PERFORM 2900-BUMON-BREAK
+           IF WS-PREV-SHOHIN NOT = SPACES
+               PERFORM 2920-SHOHIN-BREAK
+           END-IF
+           IF WS-PREV-BUMON NOT = SPACES
+               PERFORM 2900-BUMON-BREAK
+           END-IF
            PERFORM 2950-TOTAL-WRITE
            PERFORM 3000-CLOSE-FILES
            STOP RUN.
@@ -107,6 +171,9 @@
            OPEN INPUT  URIAGE-FILE
            OPEN I-O    NISYU-MASTER
            OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-RPT
+           OPEN INPUT  NISYU-LASTWEEK
+           OPEN OUTPUT CSV-RPT
            PERFORM 1100-READ-URIAGE.
 
        1100-READ-URIAGE.
@@ -118,11 +185,22 @@
            ADD 1 TO WS-INPUT-CNT
            IF WS-PREV-BUMON NOT = UR-BUMON-CD
                IF WS-PREV-BUMON NOT = SPACES
+                   PERFORM 2920-SHOHIN-BREAK
                    PERFORM 2900-BUMON-BREAK
                END-IF
                MOVE UR-BUMON-CD TO WS-PREV-BUMON
                MOVE ZEROS TO WS-SUB-SU WS-SUB-KINGAKU
+               MOVE SPACES TO WS-PREV-SHOHIN
+           END-IF
+           IF WS-PREV-SHOHIN NOT = UR-SHOHIN-CD
+               IF WS-PREV-SHOHIN NOT = SPACES
+                   PERFORM 2920-SHOHIN-BREAK
+               END-IF
+               MOVE UR-SHOHIN-CD TO WS-PREV-SHOHIN
+               MOVE ZEROS TO WS-SHOHIN-SU WS-SHOHIN-KINGAKU
            END-IF
+           ADD UR-SURYO    TO WS-SHOHIN-SU
+           ADD UR-KINGAKU  TO WS-SHOHIN-KINGAKU
            ADD UR-SURYO    TO WS-SUB-SU
            ADD UR-KINGAKU  TO WS-SUB-KINGAKU
            ADD UR-SURYO    TO WS-TOT-SU
@@ -134,13 +212,29 @@
            READ NISYU-MASTER
                INVALID KEY
                    ADD 1 TO WS-ERR-CNT
+                   PERFORM 9100-WRITE-EXCEPTION
                NOT INVALID KEY
+                   PERFORM 2905-HORIZON-RESET
                    ADD WS-SUB-SU      TO NM-URIAGE-SU
                    ADD WS-SUB-KINGAKU TO NM-URIAGE-KINGAKU
+                   ADD WS-SUB-SU      TO NM-MTD-SU
+                   ADD WS-SUB-KINGAKU TO NM-MTD-KINGAKU
+                   ADD WS-SUB-SU      TO NM-YTD-SU
+                   ADD WS-SUB-KINGAKU TO NM-YTD-KINGAKU
                    MOVE WS-TODAY      TO NM-KOSHIN-DT
                    REWRITE NISYU-REC
-           END-READ
-           PERFORM 2910-DETAIL-WRITE.
+                   PERFORM 2910-DETAIL-WRITE
+                   PERFORM 2945-TREND-WRITE
+                   PERFORM 2940-HORIZON-WRITE
+           END-READ.
+
+       2905-HORIZON-RESET.
+           IF NM-KOSHIN-DT(1:4) NOT = WS-TODAY(1:4)
+               MOVE ZEROS TO NM-YTD-SU NM-YTD-KINGAKU
+           END-IF
+           IF NM-KOSHIN-DT(1:6) NOT = WS-TODAY(1:6)
+               MOVE ZEROS TO NM-MTD-SU NM-MTD-KINGAKU
+           END-IF.
 
        2910-DETAIL-WRITE.
            MOVE WS-SUB-SU      TO WS-EDIT-SU
@@ -154,7 +248,99 @@
                INTO WS-WORK-LINE
            MOVE WS-WORK-LINE TO RP-LINE
            WRITE REPORT-REC
-           ADD 1 TO WS-OUTPUT-CNT.
+           ADD 1 TO WS-OUTPUT-CNT
+           MOVE WS-SUB-SU      TO WS-CSV-SU
+           MOVE WS-SUB-KINGAKU TO WS-CSV-KINGAKU
+           STRING 'D,' DELIMITED SIZE
+                  WS-PREV-BUMON DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-CSV-SU DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-CSV-KINGAKU DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO CV-LINE
+           WRITE CSV-REC.
+
+       2945-TREND-WRITE.
+           MOVE WS-PREV-BUMON TO LW-BUMON-CD
+           READ NISYU-LASTWEEK
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF LW-URIAGE-KINGAKU NOT = ZEROS
+                       COMPUTE WS-TREND-PCT ROUNDED =
+                           (WS-SUB-KINGAKU - LW-URIAGE-KINGAKU)
+                           * 100 / LW-URIAGE-KINGAKU
+                           ON SIZE ERROR
+                               MOVE ZEROS TO WS-TREND-PCT
+                       END-COMPUTE
+                       MOVE WS-TREND-PCT TO WS-EDIT-PCT
+                       STRING '    前週比 ' DELIMITED SIZE
+                              WS-EDIT-PCT DELIMITED SIZE
+                              '%' DELIMITED SIZE
+                           INTO WS-WORK-LINE
+                       MOVE WS-WORK-LINE TO RP-LINE
+                       WRITE REPORT-REC
+                       ADD 1 TO WS-OUTPUT-CNT
+                   END-IF
+           END-READ.
+
+       2940-HORIZON-WRITE.
+           MOVE NM-URIAGE-SU      TO WS-EDIT-SU
+           MOVE NM-URIAGE-KINGAKU TO WS-EDIT-KINGAKU
+           STRING '    累計   件数:' DELIMITED SIZE
+                  WS-EDIT-SU DELIMITED SIZE
+                  '  金額:' DELIMITED SIZE
+                  WS-EDIT-KINGAKU DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO RP-LINE
+           WRITE REPORT-REC
+           MOVE NM-MTD-SU         TO WS-EDIT-SU
+           MOVE NM-MTD-KINGAKU    TO WS-EDIT-KINGAKU
+           STRING '    当月   件数:' DELIMITED SIZE
+                  WS-EDIT-SU DELIMITED SIZE
+                  '  金額:' DELIMITED SIZE
+                  WS-EDIT-KINGAKU DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO RP-LINE
+           WRITE REPORT-REC
+           MOVE NM-YTD-SU         TO WS-EDIT-SU
+           MOVE NM-YTD-KINGAKU    TO WS-EDIT-KINGAKU
+           STRING '    当年   件数:' DELIMITED SIZE
+                  WS-EDIT-SU DELIMITED SIZE
+                  '  金額:' DELIMITED SIZE
+                  WS-EDIT-KINGAKU DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO RP-LINE
+           WRITE REPORT-REC
+           ADD 3 TO WS-OUTPUT-CNT.
+
+       2920-SHOHIN-BREAK.
+           MOVE WS-SHOHIN-SU      TO WS-EDIT-SU
+           MOVE WS-SHOHIN-KINGAKU TO WS-EDIT-KINGAKU
+           STRING '  商品:' DELIMITED SIZE
+                  WS-PREV-SHOHIN DELIMITED SIZE
+                  '  件数:' DELIMITED SIZE
+                  WS-EDIT-SU DELIMITED SIZE
+                  '  金額:' DELIMITED SIZE
+                  WS-EDIT-KINGAKU DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO RP-LINE
+           WRITE REPORT-REC
+           ADD 1 TO WS-OUTPUT-CNT
+           MOVE WS-SHOHIN-SU      TO WS-CSV-SU
+           MOVE WS-SHOHIN-KINGAKU TO WS-CSV-KINGAKU
+           STRING 'P,' DELIMITED SIZE
+                  WS-PREV-BUMON DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-PREV-SHOHIN DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-CSV-SU DELIMITED SIZE
+                  ',' DELIMITED SIZE
+                  WS-CSV-KINGAKU DELIMITED SIZE
+               INTO WS-WORK-LINE
+           MOVE WS-WORK-LINE TO CV-LINE
+           WRITE CSV-REC.
 
        2950-TOTAL-WRITE.
            MOVE WS-TOT-SU      TO WS-EDIT-SU
@@ -167,11 +353,20 @@
            MOVE WS-WORK-LINE TO RP-LINE
            WRITE REPORT-REC.
 
+       9100-WRITE-EXCEPTION.
+           MOVE WS-PREV-BUMON  TO EX-BUMON-CD
+           MOVE WS-SUB-SU      TO EX-URIAGE-SU
+           MOVE WS-SUB-KINGAKU TO EX-URIAGE-KINGAKU
+           WRITE EXCEPTION-REC.
+
        3000-CLOSE-FILES.
            CLOSE URIAGE-FILE
            CLOSE NISYU-MASTER
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-RPT
+           CLOSE NISYU-LASTWEEK
+           CLOSE CSV-RPT.
 
        9000-HEADER-WRITE.
-           MOVE '======= 日次売上集計レポート =======' TO RP-LINE
+           MOVE '==== 日次売上集計レポート ====' TO RP-LINE
            WRITE REPORT-REC.
